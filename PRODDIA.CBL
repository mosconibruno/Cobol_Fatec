@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRODDIA.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS LABEL RECORD STANDARD
+                DATA RECORD IS REG-PROD
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-PROD.
+                02 CODIGO         PIC 9(13).
+                02 NOME           PIC X(30).
+                02 QTDADE         PIC 9(04).
+                02 UNITARIO       PIC 9(05)V99.
+                02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "PRODDIA.TXT".
+          01 LINHA-REL             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST                 PIC X(02).
+          01 ARQST2                PIC X(02).
+          01 WS-FIM                PIC X(01) VALUE "N".
+          01 WS-CONT-ITENS         PIC 9(04) VALUE ZEROS.
+          01 DATA-SIS.
+                02 ANO             PIC 9(04).
+                02 MES             PIC 9(02).
+                02 DIA             PIC 9(02).
+          01 WS-DATA-PESQ.
+                02 WS-DATA-PESQ-ANO PIC 9(04).
+                02 WS-DATA-PESQ-MES PIC 9(02).
+                02 WS-DATA-PESQ-DIA PIC 9(02).
+          01 WS-RESP                PIC X(01).
+          01 LINHA-CAB1             PIC X(80).
+          01 LINHA-DET.
+                02 LD-CODIGO       PIC Z(12)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-NOME         PIC X(30).
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-QTDADE       PIC Z.ZZ9.
+          01 LINHA-TOTAL.
+                02 FILLER          PIC X(26) VALUE
+                   "TOTAL DE ITENS RECEBIDOS: ".
+                02 LT-CONT         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              MOVE DATA-SIS TO WS-DATA-PESQ.
+              DISPLAY "USAR A DATA DE HOJE (S/N)? [ ]".
+              ACCEPT WS-RESP.
+              IF WS-RESP NOT = "S" AND NOT = "s"
+                 DISPLAY "DIGITE A DATA (AAAAMMDD): "
+                 ACCEPT WS-DATA-PESQ.
+              PERFORM ABRE-ARQ.
+              PERFORM LISTA-DO-DIA UNTIL WS-FIM = "S".
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN INPUT PRODUTOS.
+              OPEN OUTPUT RELATORIO.
+              STRING "PRODUTOS RECEBIDOS EM " DELIMITED BY SIZE
+                     WS-DATA-PESQ-DIA DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     WS-DATA-PESQ-MES DELIMITED BY SIZE
+                     "/" DELIMITED BY SIZE
+                     WS-DATA-PESQ-ANO DELIMITED BY SIZE
+                     INTO LINHA-CAB1.
+              MOVE LINHA-CAB1 TO LINHA-REL.
+              WRITE LINHA-REL.
+
+       LISTA-DO-DIA.
+              READ PRODUTOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM
+                 NOT AT END
+                    IF DATA-CAD = WS-DATA-PESQ
+                       MOVE CODIGO  TO LD-CODIGO
+                       MOVE NOME    TO LD-NOME
+                       MOVE QTDADE  TO LD-QTDADE
+                       MOVE LINHA-DET TO LINHA-REL
+                       WRITE LINHA-REL
+                       ADD 1 TO WS-CONT-ITENS
+                    END-IF
+              END-READ.
+
+       FINALIZA.
+              MOVE WS-CONT-ITENS TO LT-CONT.
+              MOVE LINHA-TOTAL TO LINHA-REL.
+              WRITE LINHA-REL.
+              DISPLAY "RELATORIO GERADO: PRODDIA.TXT".
+              DISPLAY "ITENS RECEBIDOS NO DIA: " WS-CONT-ITENS.
+              CLOSE PRODUTOS.
+              CLOSE RELATORIO.
+              STOP RUN.
