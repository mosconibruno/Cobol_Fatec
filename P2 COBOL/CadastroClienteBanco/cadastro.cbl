@@ -10,7 +10,20 @@
             ORGANIZATION INDEXED
             ACCESS MODE DYNAMIC
             RECORD KEY CD_CLIENTE-P
+            ALTERNATE RECORD KEY IS CPF-P WITH DUPLICATES
             FILE STATUS ARQST.
+
+            SELECT ARQ-BANCO ASSIGN TO DISK
+            ORGANIZATION INDEXED
+            ACCESS MODE DYNAMIC
+            RECORD KEY IS BC-CHAVE-ARQBC
+            FILE STATUS ARQST-BC.
+
+            SELECT COD-CONTA ASSIGN TO DISK
+            ORGANIZATION INDEXED
+            ACCESS MODE DYNAMIC
+            RECORD KEY BC-CHAVE-CONTA
+            FILE STATUS ARQST-CC.
         DATA DIVISION.
         FILE SECTION.
 
@@ -30,28 +43,49 @@
            02 DEPOSITO-P PIC 9(5)V99.
            02 SALARIO-P PIC 9(5)V99.
            02 LIMITE-P PIC 9(5)V99.
+           02 RESPONSAVEL-NOME-P PIC X(30).
+           02 RESPONSAVEL-CPF-P PIC 9(11).
+
+        FD ARQ-BANCO LABEL RECORD STANDARD
+               DATA RECORD IS BC-REG-ARQBC
+               VALUE OF FILE-ID IS "arqbc.dat".
+
+        01 BC-REG-ARQBC.
+           02 BC-CHAVE-ARQBC.
+               03 BC-CPF-P PIC 9(11).
+               03 BC-TIPO-CONTA-P PIC 9(1).
+           02 BC-AGENCIA-P PIC 9(4).
+           02 BC-CONTA-P PIC 9(9).
+           02 BC-NOME-P PIC A(30).
+           02 BC-SALDO-P PIC 9(5)V99.
+           02 BC-LIMITE-P PIC 9(5)V99.
+           02 BC-CONT-P PIC 9(9).
+
+        FD COD-CONTA LABEL RECORD STANDARD
+               DATA RECORD IS BC-REG-CONTA
+               VALUE OF FILE-ID IS "codconta.dat".
+
+        01 BC-REG-CONTA.
+           02 BC-CHAVE-CONTA PIC 9(1).
+           02 BC-COD-P PIC 9(9).
 
         WORKING-STORAGE SECTION.
 
         01 ESPACO PIC X(30) VALUE SPACES.
-        01 CPF-DIGITOS OCCURS 11 TIMES.
-            02 CPFDIG PIC 9(1) VALUE ZEROES.
 
         01 VARIAVEIS.
              02 CD_CLIENTE PIC 9(4) VALUE ZEROES.
              02 NOME PIC X(30) VALUE SPACES.
              02 CPF PIC 9(11)   VALUE ZEROS.
-             02 SOMA1 PIC 9(3) VALUE ZEROS.
-             02 SOMA2 PIC 9(3) VALUE ZEROS.
-             02 RESTO1 PIC 9(2) VALUE ZEROS.
-             02 RESTO2 PIC 9(2) VALUE ZEROS.
-             02 DIGV1 PIC 9(1) VALUE ZEROS.
-             02 DIGV2 PIC 9(1) VALUE ZEROS.
+             02 WS-CPF-VALIDO PIC X(01) VALUE SPACES.
              02 I PIC 99 VALUE ZEROES.
              02 AGENCIA PIC 9(5) VALUE ZEROES.
              02 CONTA-CORRENTE PIC X(10) VALUE SPACES.
              02 IDADE PIC 9(3) VALUE ZEROS.
                88 IDADE-18-150 VALUE 18 THRU 150.
+               88 IDADE-MENOR VALUE 1 THRU 17.
+             02 RESPONSAVEL-NOME PIC X(30) VALUE SPACES.
+             02 RESPONSAVEL-CPF PIC 9(11) VALUE ZEROS.
              02 SEXO PIC X(01) VALUE SPACES.
                88 FM VALUE "F" "M" "f" "m".
              02 SALDO PIC 9(05)V99 VALUE ZEROS.
@@ -61,10 +95,30 @@
              02 LIMITE PIC 9(5)V99 VALUE ZEROS.
              02 WS-CONT PIC X(1) VALUE SPACES.
              02 ARQST PIC X(2).
+             02 ARQST-BC PIC X(2).
+             02 ARQST-CC PIC X(2).
+             02 BC-CONT PIC 9(9) VALUE ZEROS.
              02 OPCAO PIC X(1) VALUE SPACES.
+             02 OPCAO-MENU PIC X(1) VALUE SPACES.
              02 SALVA PIC X(1) VALUE SPACES.
              02 IGUAL PIC 9 VALUE ZEROS.
 
+        01 FATORES-IDADE.
+             02 FILLER PIC 9V99 VALUE 1,50.
+             02 FILLER PIC 9V99 VALUE 2,50.
+             02 FILLER PIC 9V99 VALUE 3,00.
+             02 FILLER PIC 9V99 VALUE 2,00.
+        01 TABELA-FATOR-IDADE REDEFINES FATORES-IDADE.
+             02 FATOR-IDADE-T PIC 9V99 OCCURS 4 TIMES.
+        01 WS-FAIXA-IDADE PIC 9 VALUE ZEROS.
+
+        01 AGENCIAS-LISTA.
+             02 FILLER PIC 9(4) VALUE 3265.
+             02 FILLER PIC 9(4) VALUE 4821.
+        01 AGENCIAS-TAB REDEFINES AGENCIAS-LISTA.
+             02 AGENCIA-T PIC 9(4) OCCURS 2 TIMES.
+        01 WS-AGENCIA-ACHOU PIC X VALUE "N".
+
 
 
         01 MENSAGENS-DE-CRITICA.
@@ -134,6 +188,24 @@
 
        02 LINE 17 COLUMN 15 VALUE "YOUR CREDIT IS INFINITE.".
 
+        01 TELA-MENU.
+             02 BLANK SCREEN.
+             02 LINE 02 COLUMN 28 VALUE
+              "B A N C O  I N L I N E".
+             02 LINE 06 COLUMN 30 VALUE "1 - INCLUIR".
+             02 LINE 08 COLUMN 30 VALUE "2 - CONSULTAR".
+             02 LINE 10 COLUMN 30 VALUE "3 - ALTERAR".
+             02 LINE 12 COLUMN 30 VALUE "4 - EXCLUIR".
+             02 LINE 14 COLUMN 30 VALUE "5 - ENCERRAR".
+             02 LINE 16 COLUMN 30 VALUE "6 - CONSULTAR POR CPF".
+             02 LINE 18 COLUMN 21 VALUE "OPCAO: ".
+             02 LINE 22 COLUMN 21 VALUE
+             "+----------------MENSAGEM----------------+ ".
+             02 LINE 23 COLUMN 21 VALUE "|".
+             02 LINE 23 COLUMN 62 VALUE "|".
+             02 LINE 24 COLUMN 21 VALUE
+             "+----------------------------------------+ ".
+
         01 TELA.
              02 BLANK SCREEN.
              02 LINE 02 COLUMN 28 VALUE
@@ -148,8 +220,8 @@
              02 LINE 14 COLUMN 21 VALUE "SEXO    ".
              02 LINE 16 COLUMN 21 VALUE "DEPOSITO INICIAL    ".
              02 LINE 18 COLUMN 21 VALUE "SALARIO    ".
-
-      *      02 LINE 20 COLUMN 21 VALUE "CONTINUA (S/N) < >".
+             02 LINE 20 COLUMN 21 VALUE "RESPONSAVEL    ".
+             02 LINE 21 COLUMN 21 VALUE "CPF RESPONSAVEL    ".
              02 LINE 22 COLUMN 21 VALUE
              "+----------------MENSAGEM----------------+ ".
              02 LINE 23 COLUMN 21 VALUE "|".
@@ -162,8 +234,8 @@
 
         ROT-INICIO.
             PERFORM ABRE-ARQ.
-            PERFORM ROT-INCLUIR UNTIL OPCAO = "N".
-            CLOSE CLIENTE.
+            PERFORM ROT-MENU UNTIL OPCAO-MENU = "5".
+            CLOSE CLIENTE ARQ-BANCO COD-CONTA.
             STOP RUN.
 
         ABRE-ARQ.
@@ -171,6 +243,153 @@
             IF ARQST NOT = "00"
                 CLOSE CLIENTE
                 OPEN OUTPUT CLIENTE.
+            OPEN I-O ARQ-BANCO.
+            IF ARQST-BC NOT = "00"
+                CLOSE ARQ-BANCO
+                OPEN OUTPUT ARQ-BANCO
+                CLOSE ARQ-BANCO
+                OPEN I-O ARQ-BANCO.
+            OPEN I-O COD-CONTA.
+            IF ARQST-CC NOT = "00"
+                OPEN OUTPUT COD-CONTA
+                MOVE 1 TO BC-CHAVE-CONTA
+                MOVE ZEROS TO BC-COD-P
+                WRITE BC-REG-CONTA
+                CLOSE COD-CONTA
+                OPEN I-O COD-CONTA.
+
+        ROT-MENU.
+            DISPLAY ERASE AT 0101.
+            ACCEPT DATA-DO-SISTEMA FROM DATE.
+            DISPLAY TELA-MENU.
+            DISPLAY DIA "/" MES "/" ANO AT 0107.
+            MOVE SPACES TO OPCAO-MENU.
+            ACCEPT OPCAO-MENU AT 1828.
+            EVALUATE TRUE
+                WHEN OPCAO-MENU = "1"
+                    MOVE SPACES TO OPCAO
+                    PERFORM ROT-INCLUIR UNTIL OPCAO = "N"
+                WHEN OPCAO-MENU = "2"
+                    PERFORM ROT-CONSULTAR
+                WHEN OPCAO-MENU = "3"
+                    PERFORM ROT-ALTERAR
+                WHEN OPCAO-MENU = "4"
+                    PERFORM ROT-EXCLUIR
+                WHEN OPCAO-MENU = "5"
+                    DISPLAY MENSA11 AT 2323
+                WHEN OPCAO-MENU = "6"
+                    PERFORM ROT-CONSULTAR-CPF
+                WHEN OTHER
+                    DISPLAY MENSA10 AT 2323
+            END-EVALUATE.
+
+        ROT-CONSULTAR-CPF.
+            DISPLAY ERASE AT 0101.
+            DISPLAY TELA.
+            DISPLAY DIA "/" MES "/" ANO AT 0107.
+            MOVE ZEROS TO CPF.
+            ACCEPT CPF AT 0639 WITH PROMPT AUTO.
+            MOVE CPF TO CPF-P.
+            READ CLIENTE KEY IS CPF-P
+                INVALID KEY
+                    DISPLAY "CLIENTE NAO ENCONTRADO" AT 2323
+                NOT INVALID KEY
+                    DISPLAY CD_CLIENTE-P AT 0426
+                    DISPLAY NOME-P AT 0439
+                    DISPLAY AGENCIA-P AT 0839
+                    DISPLAY CONTA-CORRENTE-P AT 1039
+                    DISPLAY IDADE-P AT 1239
+                    DISPLAY SEXO-P AT 1439
+                    DISPLAY DEPOSITO-P AT 1639
+                    DISPLAY SALARIO-P AT 1839
+                    DISPLAY "SALDO: " SALDO-P "  LIMITE: " LIMITE-P
+                        AT 2006
+            END-READ.
+            CALL "C$SLEEP" USING "2,0".
+
+        ROT-CONSULTAR.
+            DISPLAY ERASE AT 0101.
+            DISPLAY TELA.
+            DISPLAY DIA "/" MES "/" ANO AT 0107.
+            MOVE ZEROS TO CD_CLIENTE.
+            ACCEPT CD_CLIENTE AT 0426 WITH PROMPT AUTO.
+            MOVE CD_CLIENTE TO CD_CLIENTE-P.
+            READ CLIENTE
+                INVALID KEY
+                    DISPLAY "CLIENTE NAO ENCONTRADO" AT 2323
+                NOT INVALID KEY
+                    DISPLAY NOME-P AT 0439
+                    DISPLAY CPF-P AT 0639
+                    DISPLAY AGENCIA-P AT 0839
+                    DISPLAY CONTA-CORRENTE-P AT 1039
+                    DISPLAY IDADE-P AT 1239
+                    DISPLAY SEXO-P AT 1439
+                    DISPLAY DEPOSITO-P AT 1639
+                    DISPLAY SALARIO-P AT 1839
+                    DISPLAY "SALDO: " SALDO-P "  LIMITE: " LIMITE-P
+                        AT 2006
+                    IF RESPONSAVEL-CPF-P NOT = ZEROS
+                        DISPLAY "RESP.: " RESPONSAVEL-NOME-P
+                            "  CPF: " RESPONSAVEL-CPF-P AT 2037
+                    END-IF
+            END-READ.
+            CALL "C$SLEEP" USING "2,0".
+
+        ROT-ALTERAR.
+            DISPLAY ERASE AT 0101.
+            DISPLAY TELA.
+            DISPLAY DIA "/" MES "/" ANO AT 0107.
+            MOVE ZEROS TO CD_CLIENTE.
+            ACCEPT CD_CLIENTE AT 0426 WITH PROMPT AUTO.
+            MOVE CD_CLIENTE TO CD_CLIENTE-P.
+            READ CLIENTE
+                INVALID KEY
+                    DISPLAY "CLIENTE NAO ENCONTRADO" AT 2323
+                NOT INVALID KEY
+                    PERFORM ROT-NOME
+                    PERFORM ROT-CPF
+                    PERFORM ROT-AGENCIA
+                    PERFORM ROT-CONTA-CORRENTE
+                    PERFORM ROT-IDADE
+                    PERFORM ROT-SEXO
+                    PERFORM ROT-SALDO
+                    PERFORM ROT-DEPOSITO-INICIAL
+                    PERFORM ROT-SALARIO
+                    PERFORM ROT-LIMITE
+                    PERFORM ROT-REGRAVA
+            END-READ.
+
+        ROT-REGRAVA.
+            DISPLAY "SALVAR (S/N)?   [ ]" AT 2323.
+            ACCEPT SALVA AT 2340.
+            IF SALVA = "S" OR "s"
+                REWRITE REG-CLIENTE
+                    INVALID KEY DISPLAY "ERRO AO ALTERAR" AT 2323.
+
+        ROT-EXCLUIR.
+            DISPLAY ERASE AT 0101.
+            DISPLAY TELA.
+            DISPLAY DIA "/" MES "/" ANO AT 0107.
+            MOVE ZEROS TO CD_CLIENTE.
+            ACCEPT CD_CLIENTE AT 0426 WITH PROMPT AUTO.
+            MOVE CD_CLIENTE TO CD_CLIENTE-P.
+            READ CLIENTE
+                INVALID KEY
+                    DISPLAY "CLIENTE NAO ENCONTRADO" AT 2323
+                NOT INVALID KEY
+                    DISPLAY NOME-P AT 0439
+                    DISPLAY "EXCLUIR (S/N)? [ ]" AT 2323
+                    ACCEPT SALVA AT 2340
+                    IF SALVA = "S" OR "s"
+                        DELETE CLIENTE
+                            INVALID KEY
+                                DISPLAY "ERRO AO EXCLUIR" AT 2323
+                            NOT INVALID KEY
+                                DISPLAY "EXCLUIDO COM SUCESSO" AT 2323
+                    ELSE
+                        DISPLAY MENSA12 AT 2323
+                    END-IF
+            END-READ.
 
         ROT-INCLUIR.
              PERFORM ROT-ABERTURA.
@@ -183,15 +402,16 @@
             DISPLAY TELA.
             ACCEPT DATA-DO-SISTEMA FROM DATE.
             DISPLAY  DIA "/" MES "/" ANO AT 0107.
-            MOVE SPACES TO SEXO NOME CONTA-CORRENTE ARQST.
-            MOVE ZEROS TO CD_CLIENTE I SOMA1 SOMA2
+            MOVE SPACES TO SEXO NOME CONTA-CORRENTE ARQST
+            RESPONSAVEL-NOME.
+            MOVE ZEROS TO CD_CLIENTE I
             CPF AGENCIA IDADE DEPOSITO SAQUE
-            SALDO SALARIO LIMITE DIGV1 DIGV2 AGENCIA
-            RESTO1 RESTO2.
+            SALDO SALARIO LIMITE AGENCIA RESPONSAVEL-CPF.
             MOVE SPACE TO WS-CONT OPCAO SALVA SEXO-P.
-            MOVE SPACES TO NOME-P CONTA-CORRENTE-P.
+            MOVE SPACES TO NOME-P CONTA-CORRENTE-P RESPONSAVEL-NOME-P.
             MOVE ZEROS TO CPF-P CD_CLIENTE-P
-            AGENCIA-P IDADE-P SALDO-P SALARIO-P LIMITE-P.
+            AGENCIA-P IDADE-P SALDO-P SALARIO-P LIMITE-P
+            RESPONSAVEL-CPF-P.
 
         ROT-RECEBE.
             PERFORM ROT-CODIGO UNTIL CD_CLIENTE > 0.
@@ -209,20 +429,21 @@
             "n".
 
         ROT-CODIGO.
-            SET IGUAL TO 0.
-            ACCEPT CD_CLIENTE AT 0426 WITH PROMPT AUTO.
-            DISPLAY MENSA12 AT 2331.
-            MOVE CD_CLIENTE TO CD_CLIENTE-P.
-            IF CD_CLIENTE = ZEROES
-            THEN
-                DISPLAY MENSA1 AT 2323
+            MOVE 2 TO BC-CHAVE-CONTA.
+            READ COD-CONTA
+                INVALID KEY MOVE ZEROS TO BC-COD-P
+            END-READ.
+            COMPUTE CD_CLIENTE = BC-COD-P + 1.
+            MOVE CD_CLIENTE TO CD_CLIENTE-P BC-COD-P.
+            MOVE 2 TO BC-CHAVE-CONTA.
+            IF ARQST-CC = "00"
+                REWRITE BC-REG-CONTA
             ELSE
-               READ CLIENTE NOT INVALID KEY
-                   DISPLAY "JA CADASTRADO" AT 2323
-                   PERFORM ROT-CODIGO
-               END-READ
-                   DISPLAY MENSA12 AT 2323
+                WRITE BC-REG-CONTA
             END-IF.
+            DISPLAY MENSA12 AT 2331.
+            DISPLAY CD_CLIENTE AT 0426.
+            DISPLAY MENSA12 AT 2323.
       ******************************************************************
       * JA-CADASTRADO.
       *     DISPLAY "JA CADASTRADO" AT 2323.
@@ -250,66 +471,29 @@
         ROT-CPF.
              ACCEPT CPF AT 0639 WITH PROMPT AUTO.
              MOVE CPF TO CPF-P.
-             IF CPF = ZEROS OR CPF = 11111111111 OR CPF= 22222222222
-                         OR CPF = 33333333333 OR CPF= 44444444444
-                         OR CPF = 55555555555 OR CPF= 66666666666
-                         OR CPF = 77777777777 OR CPF= 88888888888
-                         OR CPF = 99999999999
-                DISPLAY MENSA3 AT 2323 PERFORM ROT-CPF
-             ELSE
-                PERFORM VARYING I FROM 1 BY 1 UNTIL I > 11
-                   COMPUTE CPFDIG(I) = FUNCTION MOD (CPF , 10)
-                   COMPUTE CPF = CPF / 10
-                END-PERFORM
-      *# VERIFICACAO DO DIGITO 1
-                COMPUTE SOMA1 = (CPFDIG(1)* 10) + (CPFDIG(2)* 9)
-                              + (CPFDIG(3)*  8) + (CPFDIG(4)* 7)
-                              + (CPFDIG(5)*  6) + (CPFDIG(6)* 5)
-                              + (CPFDIG(7)* 4) + (CPFDIG(8)* 3)
-                              + (CPFDIG(9)*  2)
-                   COMPUTE RESTO1 = FUNCTION MOD (SOMA1, 11)
-               IF RESTO1 < 2
-                   COMPUTE DIGV1 = 0
-               ELSE
-                   COMPUTE RESTO1 = 11 - RESTO1
-                   COMPUTE DIGV1  = RESTO1
-               END-IF
-      *  VERIFICACAO DO DIGITO 2
-               COMPUTE SOMA2 =  (CPFDIG(1)* 11) + (CPFDIG( 2) * 10)
-                               + (CPFDIG(3)*  9) + (CPFDIG( 4) *  8)
-                               + (CPFDIG(5)*  7) + (CPFDIG( 6) *  6)
-                               + (CPFDIG(7)*  5) + (CPFDIG( 8) *  4)
-                               + (CPFDIG(9)*  3) + (CPFDIG(10)*  2)
-               COMPUTE RESTO2 = FUNCTION MOD (SOMA2, 11)
-
-                 IF RESTO2 < 2
-                      COMPUTE DIGV2 = 0
-                 ELSE
-                      COMPUTE RESTO2 = 11 - RESTO2
-                      COMPUTE DIGV2  = RESTO2
-                 END-IF
-
-                 IF CPFDIG(10) = DIGV1 AND CPFDIG(11) = DIGV2
-                 THEN NEXT SENTENCE
-
-                 ELSE DISPLAY MENSA3 AT 2323 PERFORM ROT-CPF.
-      ******************************************************************
-      *          DISPLAY CPFDIG(10) AT 2323
-      *          DISPLAY DIGV1 AT 2324
-      *          DISPLAY CPFDIG(11) AT 2326
-      *          DISPLAY DIGV2 AT 2327
-      *****************************************************************
+             CALL "ValidaCPF" USING CPF WS-CPF-VALIDO.
+             IF WS-CPF-VALIDO = "N"
+                DISPLAY MENSA3 AT 2323 PERFORM ROT-CPF.
              EXIT.
 
         ROT-AGENCIA.
              ACCEPT  AGENCIA WITH PROMPT AT 0839.
              DISPLAY  MENSA12 AT 2331.
-             MOVE AGENCIA TO AGENCIA-P.
-             IF AGENCIA <> SPACES
+             PERFORM VALIDA-AGENCIA.
+             IF WS-AGENCIA-ACHOU = "S"
+               MOVE AGENCIA TO AGENCIA-P
                DISPLAY MENSA12 AT 2323
              ELSE
                DISPLAY MENSA4 AT 2323 PERFORM ROT-AGENCIA.
 
+        VALIDA-AGENCIA.
+             MOVE "N" TO WS-AGENCIA-ACHOU.
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > 2
+                 IF AGENCIA-T(I) = AGENCIA
+                     MOVE "S" TO WS-AGENCIA-ACHOU
+                 END-IF
+             END-PERFORM.
+
         ROT-CONTA-CORRENTE.
              ACCEPT  CONTA-CORRENTE WITH PROMPT AT 1039.
              DISPLAY MENSA12 AT 2331.
@@ -322,12 +506,36 @@
         ROT-IDADE.
              ACCEPT  IDADE WITH PROMPT AT 1239.
              DISPLAY  MENSA12 AT 2331.
-             IF IDADE-18-150
+             IF IDADE-18-150 OR IDADE-MENOR
                 DISPLAY MENSA12 AT 2323
                 MOVE IDADE TO IDADE-P
+                IF IDADE-MENOR
+                    PERFORM ROT-RESPONSAVEL
+                ELSE
+                    MOVE SPACES TO RESPONSAVEL-NOME-P
+                    MOVE ZEROS TO RESPONSAVEL-CPF-P
+                END-IF
              NEXT SENTENCE
              ELSE DISPLAY MENSA6 AT 2323 PERFORM ROT-IDADE.
 
+        ROT-RESPONSAVEL.
+             DISPLAY "RESPONSAVEL: " AT 2037.
+             ACCEPT RESPONSAVEL-NOME WITH PROMPT AT 2051.
+             MOVE RESPONSAVEL-NOME TO RESPONSAVEL-NOME-P.
+             IF RESPONSAVEL-NOME-P = SPACES
+                 DISPLAY MENSA2 AT 2323 PERFORM ROT-RESPONSAVEL
+             ELSE
+                 DISPLAY "CPF RESP.: " AT 2140
+                 ACCEPT RESPONSAVEL-CPF AT 2152 WITH PROMPT AUTO
+                 CALL "ValidaCPF" USING RESPONSAVEL-CPF WS-CPF-VALIDO
+                 IF WS-CPF-VALIDO = "N"
+                     DISPLAY MENSA3 AT 2323 PERFORM ROT-RESPONSAVEL
+                 ELSE
+                     MOVE RESPONSAVEL-CPF TO RESPONSAVEL-CPF-P
+                     DISPLAY MENSA12 AT 2323
+                 END-IF
+             END-IF.
+
 
         ROT-SEXO.
              ACCEPT  SEXO WITH PROMPT AT 1439.
@@ -363,8 +571,21 @@
       *      DISPLAY MENSA8 AT 2323 PERFORM ROT-SALARIO
              DISPLAY MENSA12 AT 2323.
 
+        ROT-FAIXA-IDADE.
+             EVALUATE TRUE
+                 WHEN IDADE >= 18 AND IDADE <= 25
+                     MOVE 1 TO WS-FAIXA-IDADE
+                 WHEN IDADE >= 26 AND IDADE <= 40
+                     MOVE 2 TO WS-FAIXA-IDADE
+                 WHEN IDADE >= 41 AND IDADE <= 60
+                     MOVE 3 TO WS-FAIXA-IDADE
+                 WHEN OTHER
+                     MOVE 4 TO WS-FAIXA-IDADE
+             END-EVALUATE.
+
         ROT-LIMITE.
-                COMPUTE LIMITE = SALDO * 1.10.
+                PERFORM ROT-FAIXA-IDADE.
+                COMPUTE LIMITE = SALARIO * FATOR-IDADE-T(WS-FAIXA-IDADE).
                 MOVE LIMITE TO LIMITE-P.
       *         DISPLAY MENSA8 AT 2323 PERFORM ROT-LIMITE
                 DISPLAY MENSA12 AT 2323.
@@ -382,7 +603,28 @@
             DISPLAY "SALVAR (S/N)?   [ ]" AT 2323.
             ACCEPT SALVA AT 2340.
             IF SALVA = "S" OR "s"
-                WRITE REG-CLIENTE INVALID KEY STOP RUN.
+                WRITE REG-CLIENTE
+                    INVALID KEY STOP RUN
+                    NOT INVALID KEY PERFORM ROT-GRAVA-ARQBC
+                END-WRITE.
+
+        ROT-GRAVA-ARQBC.
+            MOVE CPF-P TO BC-CPF-P.
+            MOVE 1 TO BC-TIPO-CONTA-P.
+            MOVE AGENCIA-P TO BC-AGENCIA-P.
+            MOVE NOME-P TO BC-NOME-P.
+            MOVE SALDO-P TO BC-SALDO-P.
+            MOVE LIMITE-P TO BC-LIMITE-P.
+            MOVE 1 TO BC-CHAVE-CONTA.
+            READ COD-CONTA.
+            MOVE BC-COD-P TO BC-CONT.
+            COMPUTE BC-CONT = BC-CONT + 1.
+            MOVE BC-CONT TO BC-CONTA-P BC-CONT-P BC-COD-P.
+            REWRITE BC-REG-CONTA.
+            WRITE BC-REG-ARQBC
+                INVALID KEY
+                    DISPLAY "CONTA JA CADASTRADA NO BANCO" AT 2323
+            END-WRITE.
 
         ROT-CONTINUA.
             DISPLAY "CONTINUA (S/N)? [ ]" AT 2323.
