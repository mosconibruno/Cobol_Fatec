@@ -0,0 +1,81 @@
+       program-id. ValidaCPF as "ValidaCPF".
+
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+
+       data division.
+       working-storage section.
+       01 cpf-ws pic 9(11) value zeros.
+       01 cpf-digitos occurs 11 times.
+           02 cpfdig pic 9(1) value zeros.
+       01 soma1 pic 9(3) value zeros.
+       01 soma2 pic 9(3) value zeros.
+       01 resto1 pic 9(2) value zeros.
+       01 resto2 pic 9(2) value zeros.
+       01 digv1 pic 9(1) value zeros.
+       01 digv2 pic 9(1) value zeros.
+       01 i pic 99 value zeros.
+
+       linkage section.
+       01 cpf-entrada pic 9(11).
+       01 cpf-resultado pic x(01).
+
+       procedure division using cpf-entrada cpf-resultado.
+       Valida-Cpf-Inicio.
+           move "N" to cpf-resultado.
+           move cpf-entrada to cpf-ws.
+           if cpf-entrada = zeros or cpf-entrada = 11111111111
+                       or cpf-entrada = 22222222222
+                       or cpf-entrada = 33333333333
+                       or cpf-entrada = 44444444444
+                       or cpf-entrada = 55555555555
+                       or cpf-entrada = 66666666666
+                       or cpf-entrada = 77777777777
+                       or cpf-entrada = 88888888888
+                       or cpf-entrada = 99999999999
+               move "N" to cpf-resultado
+           else
+               perform varying i from 1 by 1 until i > 11
+                   compute cpfdig(i) = function mod (cpf-ws , 10)
+                   compute cpf-ws = cpf-ws / 10
+               end-perform
+               perform Calcula-Digitos-Verificadores
+               if cpfdig(10) = digv1 and cpfdig(11) = digv2
+                   move "S" to cpf-resultado
+               else
+                   move "N" to cpf-resultado
+               end-if
+           end-if.
+           goback.
+
+       Calcula-Digitos-Verificadores.
+      *# VERIFICACAO DO DIGITO 1
+           compute soma1 = (cpfdig(1)* 10) + (cpfdig(2)* 9)
+                           + (cpfdig(3)* 8) + (cpfdig(4)* 7)
+                           + (cpfdig(5)* 6) + (cpfdig(6)* 5)
+                           + (cpfdig(7)* 4) + (cpfdig(8)* 3)
+                           + (cpfdig(9)* 2)
+           compute resto1 = function mod (soma1, 11)
+           if resto1 < 2
+               compute digv1 = 0
+           else
+               compute resto1 = 11 - resto1
+               compute digv1  = resto1
+           end-if
+      *  VERIFICACAO DO DIGITO 2
+           compute soma2 =  (cpfdig(1)* 11) + (cpfdig( 2) * 10)
+                            + (cpfdig(3)* 9) + (cpfdig( 4) *  8)
+                            + (cpfdig(5)* 7) + (cpfdig( 6) *  6)
+                            + (cpfdig(7)* 5) + (cpfdig( 8) *  4)
+                            + (cpfdig(9)* 3) + (cpfdig(10) *  2)
+           compute resto2 = function mod (soma2, 11)
+           if resto2 < 2
+               compute digv2 = 0
+           else
+               compute resto2 = 11 - resto2
+               compute digv2  = resto2
+           end-if.
+
+       end program ValidaCPF.
