@@ -0,0 +1,138 @@
+       program-id. BackupNoturno as "BackupNoturno".
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+       input-output section.
+       file-control.
+           select cliente assign to disk
+           organization indexed
+           access mode sequential
+           record key cli-cd-cliente-p
+           file status arq-ok-cli.
+
+           select cliente-bak assign to disk
+           organization line sequential
+           file status arq-ok-clibak.
+
+           select arq-banco assign to disk
+           organization indexed
+           access mode sequential
+           record key chave-arqbc
+           file status arq-ok-bc.
+
+           select arq-banco-bak assign to disk
+           organization line sequential
+           file status arq-ok-bcbak.
+
+       data division.
+       file section.
+       fd  cliente label record standard
+           data record is reg-cliente
+           value of file-id is "CLIENTE.DAT".
+       01  reg-cliente.
+           02 cli-cd-cliente-p pic 9(4).
+           02 cli-nome-p       pic x(30).
+           02 cli-cpf-p        pic 9(11).
+           02 cli-agencia-p    pic 9(5).
+           02 cli-conta-p      pic x(10).
+           02 cli-idade-p      pic 9(3).
+           02 cli-sexo-p       pic x(1).
+           02 cli-saldo-p      pic 9(5)v99.
+           02 cli-deposito-p   pic 9(5)v99.
+           02 cli-salario-p    pic 9(5)v99.
+           02 cli-limite-p     pic 9(5)v99.
+           02 cli-responsavel-nome-p pic x(30).
+           02 cli-responsavel-cpf-p  pic 9(11).
+
+       fd  cliente-bak label record standard
+           data record is linha-cli-bak
+           value of file-id is "CLIENTEBAK.DAT".
+       01  linha-cli-bak pic x(133).
+
+       fd  arq-banco label record standard
+           data record is reg-arqbc
+           value of file-id is "arqbc.dat".
+       01  reg-arqbc.
+           02 chave-arqbc.
+               03 cpf-p              pic 9(11).
+               03 tipo-conta-p       pic 9(1).
+           02 codigo-agencia-p   pic 9(4).
+           02 codigo-cc-p        pic 9(9).
+           02 nome-p             pic A(30).
+           02 saldo-p            pic 9(5)v99.
+           02 limite-p           pic 9(5)v99.
+           02 cont-p             pic 9(9).
+
+       fd  arq-banco-bak label record standard
+           data record is linha-bc-bak
+           value of file-id is "ARQBCBAK.DAT".
+       01  linha-bc-bak pic x(78).
+
+       working-storage section.
+       01 arq-ok-cli    pic x(2).
+       01 arq-ok-clibak pic x(2).
+       01 arq-ok-bc     pic x(2).
+       01 arq-ok-bcbak  pic x(2).
+       01 ws-fim-cli pic x value "N".
+       01 ws-fim-bc  pic x value "N".
+       01 ws-cont-cli pic 9(6) value zeros.
+       01 ws-cont-bc  pic 9(6) value zeros.
+       01 data-do-sistema.
+           02 ano pic 9(2) value zeros.
+           02 mes pic 9(2) value zeros.
+           02 dia pic 9(2) value zeros.
+       01 linha-resumo1.
+           02 filler pic x(30) value "CLIENTES COPIADOS NO BACKUP: ".
+           02 lr-cont-cli pic z(5)9.
+       01 linha-resumo2.
+           02 filler pic x(30) value "CONTAS COPIADAS NO BACKUP:   ".
+           02 lr-cont-bc pic z(5)9.
+
+       procedure division.
+       Inicio.
+           accept data-do-sistema from date.
+           perform Abre-Arq.
+           perform Copia-Clientes until ws-fim-cli = "S".
+           perform Copia-Contas until ws-fim-bc = "S".
+           perform Finaliza.
+
+       Abre-Arq.
+           open input cliente.
+           open output cliente-bak.
+           open input arq-banco.
+           open output arq-banco-bak.
+
+       Copia-Clientes.
+           read cliente next record
+               at end
+                   move "S" to ws-fim-cli
+               not at end
+                   move reg-cliente to linha-cli-bak
+                   write linha-cli-bak
+                   add 1 to ws-cont-cli
+           end-read.
+
+       Copia-Contas.
+           read arq-banco next record
+               at end
+                   move "S" to ws-fim-bc
+               not at end
+                   move reg-arqbc to linha-bc-bak
+                   write linha-bc-bak
+                   add 1 to ws-cont-bc
+           end-read.
+
+       Finaliza.
+           move ws-cont-cli to lr-cont-cli.
+           display linha-resumo1.
+           move ws-cont-bc to lr-cont-bc.
+           display linha-resumo2.
+           display "BACKUP NOTURNO CONCLUIDO: " dia "/" mes "/" ano.
+           close cliente.
+           close cliente-bak.
+           close arq-banco.
+           close arq-banco-bak.
+           stop run.
+
+       end program BackupNoturno.
