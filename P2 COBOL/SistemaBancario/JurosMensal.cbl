@@ -0,0 +1,116 @@
+       program-id. JurosMensal as "JurosMensal".
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+       input-output section.
+       file-control.
+           select arq-banco assign to disk
+           organization indexed
+           access mode sequential
+           record key chave-arqbc
+           file status arq-ok.
+
+           select relatorio assign to disk
+           organization line sequential
+           file status arq-ok2.
+
+       data division.
+       file section.
+       fd  arq-banco label record standard
+           data record is reg-arqbc
+           value of file-id is "arqbc.dat".
+       01  reg-arqbc.
+           02 chave-arqbc.
+               03 cpf-p              pic 9(11).
+               03 tipo-conta-p       pic 9(1).
+           02 codigo-agencia-p   pic 9(4).
+           02 codigo-cc-p        pic 9(9).
+           02 nome-p             pic A(30).
+           02 saldo-p            pic 9(5)v99.
+           02 limite-p           pic 9(5)v99.
+           02 cont-p             pic 9(9).
+
+       fd relatorio label record standard
+           data record is linha-rel
+           value of file-id is "JUROS.TXT".
+       01 linha-rel pic x(100).
+
+       working-storage section.
+       01 arq-ok pic x(2).
+       01 arq-ok2 pic x(2).
+       01 ws-fim pic x value "N".
+       01 ws-taxa pic 9(3)v99 value zeros.
+       01 ws-juros pic 9(5)v99 value zeros.
+       01 ws-cont-contas pic 9(6) value zeros.
+       01 ws-total-juros pic 9(7)v99 value zeros.
+       01 linha-cab1 pic x(60) value
+          "RELATORIO DE JUROS MENSAL".
+       01 linha-cab2 pic x(60) value
+          "CONTA     NOME                SALDO ANTERIOR  JUROS".
+       01 linha-det.
+           02 ld-conta      pic z(8)9.
+           02 filler        pic x(02) value spaces.
+           02 ld-nome       pic x(20).
+           02 filler        pic x(02) value spaces.
+           02 ld-saldo-ant  pic zz.zz9,99.
+           02 filler        pic x(02) value spaces.
+           02 ld-juros      pic zz.zz9,99.
+           02 filler        pic x(02) value spaces.
+           02 ld-saldo-novo pic zz.zz9,99.
+       01 linha-resumo1.
+           02 filler pic x(30) value "CONTAS PROCESSADAS:          ".
+           02 lr-total-contas pic z(5)9.
+       01 linha-resumo2.
+           02 filler pic x(30) value "TOTAL DE JUROS APLICADOS:    ".
+           02 lr-total-juros pic z(6)9,99.
+
+       procedure division.
+       Inicio.
+           display "TAXA DE JUROS MENSAL EM % (EX: 0,50): ".
+           accept ws-taxa.
+           perform Abre-Arq.
+           perform Aplica-Juros until ws-fim = "S".
+           perform Finaliza.
+
+       Abre-Arq.
+           open i-o arq-banco.
+           open output relatorio.
+           move linha-cab1 to linha-rel.
+           write linha-rel.
+           move linha-cab2 to linha-rel.
+           write linha-rel.
+
+       Aplica-Juros.
+           read arq-banco next record
+               at end
+                   move "S" to ws-fim
+               not at end
+                   move codigo-cc-p to ld-conta
+                   move nome-p to ld-nome
+                   move saldo-p to ld-saldo-ant
+                   compute ws-juros = saldo-p * ws-taxa / 100
+                   add ws-juros to saldo-p
+                   rewrite reg-arqbc
+                   move ws-juros to ld-juros
+                   move saldo-p to ld-saldo-novo
+                   move linha-det to linha-rel
+                   write linha-rel
+                   add 1 to ws-cont-contas
+                   add ws-juros to ws-total-juros
+           end-read.
+
+       Finaliza.
+           move ws-cont-contas to lr-total-contas.
+           move linha-resumo1 to linha-rel.
+           write linha-rel.
+           move ws-total-juros to lr-total-juros.
+           move linha-resumo2 to linha-rel.
+           write linha-rel.
+           display "RELATORIO GERADO: JUROS.TXT".
+           display "CONTAS PROCESSADAS: " ws-cont-contas.
+           close arq-banco.
+           close relatorio.
+           stop run.
+
+       end program JurosMensal.
