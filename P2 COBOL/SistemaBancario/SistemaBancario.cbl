@@ -8,31 +8,93 @@
            select arq-banco assign to disk
            organization indexed
            access mode dynamic
-           record key cpf-p
+           record key is chave-arqbc
            file status arq-ok.
            
            select cod-conta assign to disk
+           organization indexed
+           access mode dynamic
+           record key chave-conta
+           file status arq-ok2.
+
+           select extrato assign to disk
            organization line sequential
            access mode sequential
-           file status arq-ok2.
-      
+           file status arq-ok3.
+
+           select func-file assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok-func.
+
+           select auditoria assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok-audit.
+
+           select arq-encerradas assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok-enc.
+
+           select blacklist assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok-bl.
+
+           select recibo assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok-rec.
+
        data division.
        file section.
        fd  arq-banco label record standard
            data record is reg-arqbc
            value of file-id is "arqbc.dat".
        01  reg-arqbc.
-           02 cpf-p              pic 9(11).
+           02 chave-arqbc.
+               03 cpf-p              pic 9(11).
+               03 tipo-conta-p       pic 9(1).
            02 codigo-agencia-p   pic 9(4).
            02 codigo-cc-p        pic 9(9).
            02 nome-p             pic A(30).
            02 saldo-p            pic 9(5)v99.
+           02 limite-p           pic 9(5)v99.
            02 cont-p             pic 9(9).
        fd cod-conta label record standard
            data record reg-conta
            value of file-id is "codconta.dat".
        01 reg-conta.
+           02 chave-conta  pic 9(1).
            02 cod-p        pic 9(9).
+       fd extrato label record standard
+           data record is reg-extrato
+           value of file-id is "extrato.txt".
+       01 reg-extrato pic x(80).
+       fd func-file label record standard
+           data record is reg-func
+           value of file-id is "funcionarios.txt".
+       01 reg-func.
+           02 cod-func    pic 9(4).
+           02 senha-func  pic x(8).
+           02 nome-func   pic x(30).
+       fd auditoria label record standard
+           data record is reg-auditoria
+           value of file-id is "auditoria.txt".
+       01 reg-auditoria pic x(80).
+       fd arq-encerradas label record standard
+           data record is reg-encerrada
+           value of file-id is "contas_encerradas.txt".
+       01 reg-encerrada pic x(84).
+       fd blacklist label record standard
+           data record is reg-blacklist
+           value of file-id is "blacklist.txt".
+       01 reg-blacklist pic 9(11).
+       fd recibo label record standard
+           data record is reg-recibo
+           value of file-id is "recibos.txt".
+       01 reg-recibo pic x(160).
        working-storage section.
        01 data-do-sistema.
            02 ano pic 9(2) value zeros.
@@ -41,17 +103,119 @@
 
        01 arq-ok pic x(2).
        01 arq-ok2 pic x(2).
-       01 cpf-digitos occurs 11 times.
-           02 cpfdig         pic 9(1) value zeros.
+       01 arq-ok3 pic x(2).
+       01 arq-ok-func pic x(2).
+       01 arq-ok-audit pic x(2).
+       01 ws-func-fim pic x value "N".
+       01 cod-func-ws pic 9(4) value zeros.
+       01 cod-func-atual pic 9(4) value zeros.
+       01 nome-func-atual pic x(30) value spaces.
+       01 ws-audit-op pic x(10) value spaces.
+       01 arq-ok-enc pic x(2).
+       01 arq-ok-bl pic x(2).
+       01 arq-ok-rec pic x(2).
+       01 ws-bl-fim pic x value "N".
+       01 ws-bl-achou pic x value "N".
+       01 saldo-antigo pic 9(5)v99 value zeros.
+       01 cpf-origem pic 9(11) value zeros.
+       01 cpf-dest pic 9(11) value zeros.
+       01 cpf-dest-z pic 999.999.999/99.
+       01 saldo-origem-antigo pic 9(5)v99 value zeros.
+       01 saldo-origem-novo pic 9(5)v99 value zeros.
+       01 tipo-conta pic 9(1) value zeros.
+       01 tipo-conta-origem pic 9(1) value zeros.
+       01 tipo-conta-dest pic 9(1) value zeros.
+       01 linha-extrato.
+           02 le-dia    pic 99.
+           02 filler    pic x value "/".
+           02 le-mes    pic 99.
+           02 filler    pic x value "/".
+           02 le-ano    pic 99.
+           02 filler    pic x(2) value spaces.
+           02 le-cpf    pic 9(11).
+           02 filler    pic x(2) value spaces.
+           02 le-tipo   pic x(10).
+           02 filler    pic x(2) value spaces.
+           02 le-valor  pic zz.zz9,99.
+           02 filler    pic x(2) value spaces.
+           02 le-saldo  pic zz.zz9,99.
+           02 filler    pic x(2) value spaces.
+           02 le-tipo-conta pic 9(1).
+       01 linha-auditoria.
+           02 la-dia       pic 99.
+           02 filler       pic x value "/".
+           02 la-mes       pic 99.
+           02 filler       pic x value "/".
+           02 la-ano       pic 99.
+           02 filler       pic x(2) value spaces.
+           02 la-func      pic 9(4).
+           02 filler       pic x value "-".
+           02 la-nome-func pic x(20).
+           02 filler       pic x(2) value spaces.
+           02 la-cpf       pic 9(11).
+           02 filler       pic x(2) value spaces.
+           02 la-op        pic x(10).
+       01 linha-encerrada.
+           02 lc-dia          pic 99.
+           02 filler          pic x value "/".
+           02 lc-mes          pic 99.
+           02 filler          pic x value "/".
+           02 lc-ano          pic 99.
+           02 filler          pic x(2) value spaces.
+           02 lc-cpf          pic 9(11).
+           02 filler          pic x(2) value spaces.
+           02 lc-agencia      pic 9(4).
+           02 filler          pic x(2) value spaces.
+           02 lc-conta        pic 9(9).
+           02 filler          pic x(2) value spaces.
+           02 lc-nome         pic A(30).
+           02 filler          pic x(2) value spaces.
+           02 lc-limite       pic zz.zz9,99.
+           02 filler          pic x(2) value spaces.
+           02 lc-tipo         pic 9(1).
+       01 linha-recibo.
+           02 lr-titulo       pic x(18) value "RECIBO DE CONTA: ".
+           02 lr-tipo         pic x(12).
+           02 filler          pic x(2) value spaces.
+           02 lr-dia          pic 99.
+           02 filler          pic x value "/".
+           02 lr-mes          pic 99.
+           02 filler          pic x value "/".
+           02 lr-ano          pic 99.
+           02 filler          pic x(2) value spaces.
+           02 lr-data-extenso pic x(40).
+           02 filler          pic x(2) value spaces.
+           02 lr-agencia      pic 9(4).
+           02 filler          pic x(2) value spaces.
+           02 lr-conta        pic 9(9).
+           02 filler          pic x(2) value spaces.
+           02 lr-cpf          pic 9(11).
+           02 filler          pic x(2) value spaces.
+           02 lr-nome         pic A(30).
+           02 filler          pic x(2) value spaces.
+           02 lr-saldo        pic zz.zz9,99.
+       01 Agencias-Lista.
+           02 filler pic 9(4) value 3265.
+           02 filler pic 9(4) value 4821.
+       01 Agencias-Tab redefines Agencias-Lista.
+           02 agencia-t pic 9(4) occurs 2 times.
+       01 ws-agencia-achou pic x value "N".
+       01 ws-cpf-valido pic x value "N".
+       01 ws-data-entrada.
+           02 ws-de-dia pic 99.
+           02 ws-de-mes pic 99.
+           02 ws-de-ano pic 9(04).
+       01 ws-data-extenso pic x(40).
        01 dados-clientes.
            02 codigo-agencia pic 9(4) value 3265.
            02 codigo-cc      pic 9(9) value zeros.
            02 cpf            pic 9(11) value zeros.
            02 cpf-z          pic 999.999.999/99.
-           02 cpf-valid      pic 9(11).
            02 nome           pic A(30).
            02 saldo          pic 9(5)v99.
            02 saldo-z        pic zz.zz9,99.
+           02 limite         pic 9(5)v99.
+           02 limite-z       pic zz.zz9,99.
        01 variaveis.
            02 senha pic x(8) value spaces.
            02 cont pic 9(9) value zeros.
@@ -59,14 +223,10 @@
            02 opcao pic x(1) value spaces.
            02 opcaoC pic x(1) value spaces.
            02 opcaoE pic x(1) value spaces.
-           02 soma1 pic 9(3) value zeros.
-           02 soma2 pic 9(3) value zeros.
-           02 resto1 pic 9(2) value zeros.
-           02 resto2 pic 9(2) value zeros.
-           02 digv1 pic 9(1) value zeros.
-           02 digv2 pic 9(1) value zeros.
            02 i pic 99 value zeros.
-       01 d  pic 9(02).
+           02 tipo-mov pic x(1) value spaces.
+           02 valor-mov pic 9(5)v99 value zeros.
+           02 valor-mov-z pic zz.zz9,99.
        01 Mensagens-de-Erro.
              02 MENSA1 pic X(30) value
              "CODIGO INVALIDO <REDIGITE>".
@@ -86,6 +246,10 @@
              "OPCAO INVALIDA <REDIGITE>".
              02 MENSA11 pic X(20) value
              "FIM DO PROGRAMA".
+             02 MENSA12 pic X(30) value
+             "SALDO DIFERENTE DE ZERO".
+             02 MENSA13 pic X(30) value
+             "CPF RESTRITO <NAO AUTORIZADO>".
              02 LIMPA-MSG pic X(29) value spaces.
        screen section.
        01 Tela-Login.
@@ -93,8 +257,8 @@
            02 line 3 col 1 value "|                              |".
            02 line 4 col 1 value "|   Bem-Vindo ao Banco BBVA    |".
            02 line 5 col 1 value "|                              |".
-           02 line 6 col 1 value "|  Digite a senha de acesso:   |".
-           02 line 7 col 1 value "|                              |".
+           02 line 6 col 1 value "|  Codigo Funcionario:         |".
+           02 line 7 col 1 value "|  Senha:                      |".
            02 line 8 col 1 value "|                              |".
            02 line 9 col 1 value "|                              |".
            02 line 10 col 1 value"+------------------------------+ ".
@@ -113,17 +277,68 @@
            02 line 5 col 1 value "|  2. Alterar Conta Corrente   |".
            02 line 6 col 1 value "|  3. Excluir Conta Corrente   |".
            02 line 7 col 1 value "|  4. Consultar Conta Corrente |".
-           02 line 8 col 1 value "|  5. Encerrar Sistema         |".
-           02 line 9 col 1 value "|                              |".
-           02 line 10 col 1 value"|  Digite sua opcao:           |".
-           02 line 11 col 1 value"+------------------------------+".
-           02 line 12 col 1 value " ".
+           02 line 8 col 1 value "|  5. Depositar                |".
+           02 line 9 col 1 value "|  6. Sacar                    |".
+           02 line 10 col 1 value "|  7. Transferir               |".
+           02 line 11 col 1 value "|  8. Encerrar Sistema         |".
+           02 line 12 col 1 value "|                              |".
+           02 line 13 col 1 value"|  Digite sua opcao:           |".
+           02 line 14 col 1 value"+------------------------------+".
+           02 line 15 col 1 value " ".
+           02 line 17 col 1 value"+---------MENSAGEM-------------+".
+           02 line 18 col 1 value"|".
+           02 line 18 col 32 value"|".
+           02 line 19 col 1 value"+------------------------------+".
+           02 line 20 col 1 value" ".
+           02 line 21 col 1 value " ".
+       01 Tela-Deposito.
+           02 line 2 col 1 value "+--------DEPOSITAR-------------+".
+           02 line 3 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
+           02 line 4 col 1 value " CPF:                           ".
+           02 line 5 col 1 value " Nome:                          ".
+           02 line 6 col 1 value " Saldo Atual: R$                ".
+           02 line 7 col 1 value " Valor do Deposito: R$          ".
+           02 line 8 col 1 value " Novo Saldo: R$                 ".
+           02 line 9 col 1 value " ".
            02 line 14 col 1 value"+---------MENSAGEM-------------+".
            02 line 15 col 1 value"|".
            02 line 15 col 32 value"|".
            02 line 16 col 1 value"+------------------------------+".
            02 line 17 col 1 value" ".
            02 line 18 col 1 value " ".
+
+       01 Tela-Saque.
+           02 line 2 col 1 value "+--------SACAR-----------------+".
+           02 line 3 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
+           02 line 4 col 1 value " CPF:                           ".
+           02 line 5 col 1 value " Nome:                          ".
+           02 line 6 col 1 value " Saldo Atual: R$                ".
+           02 line 7 col 1 value " Valor do Saque: R$             ".
+           02 line 8 col 1 value " Novo Saldo: R$                 ".
+           02 line 9 col 1 value " ".
+           02 line 14 col 1 value"+---------MENSAGEM-------------+".
+           02 line 15 col 1 value"|".
+           02 line 15 col 32 value"|".
+           02 line 16 col 1 value"+------------------------------+".
+           02 line 17 col 1 value" ".
+           02 line 18 col 1 value " ".
+
+       01 Tela-Transferir.
+           02 line 2 col 1 value "+--------TRANSFERIR------------+".
+           02 line 3 col 1 value " ".
+           02 line 4 col 1 value " CPF Origem:                    ".
+           02 line 5 col 1 value " Saldo Origem: R$               ".
+           02 line 6 col 1 value " CPF Destino:                   ".
+           02 line 7 col 1 value " Valor a Transferir: R$         ".
+           02 line 8 col 1 value " Tipo Conta Origem (1-CC 2-P):  ".
+           02 line 9 col 1 value " Tipo Conta Destino (1-CC 2-P): ".
+           02 line 14 col 1 value"+---------MENSAGEM-------------+".
+           02 line 15 col 1 value"|".
+           02 line 15 col 32 value"|".
+           02 line 16 col 1 value"+------------------------------+".
+           02 line 17 col 1 value" ".
+           02 line 18 col 1 value " ".
+
        01 Tela-Inclusao.
            02 line 2 col 1 value "+--------INCLUIR CONTA---------+".
            02 line 3 col 1 value " ".
@@ -132,8 +347,8 @@
            02 line 6 col 1 value " Nome:                          ".
            02 line 7 col 1 value " CPF:                           ".
            02 line 8 col 1 value " Saldo: R$                      ".
-           02 line 9 col 1 value " ".
-           02 line 10 col 1 value "                                ".
+           02 line 9 col 1 value " Limite de Credito: R$          ".
+           02 line 10 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
            02 line 14 col 1 value"+---------MENSAGEM-------------+".
            02 line 15 col 1 value"|".
            02 line 15 col 32 value"|".
@@ -144,7 +359,7 @@
            02 line 2 col 1 value "+--------CONSULTAR CONTA-------+".
            02 line 3 col 1 value " ".
            02 line 4 col 1 value " CPF:                           ".
-           02 line 5 col 1 value "                                ".
+           02 line 5 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
            02 line 6 col 1 value "                                ".
            02 line 7 col 1 value "                                ".
            02 line 8 col 1 value "                                ".
@@ -164,20 +379,20 @@
            02 line 6 col 1 value " Nome:                          ".
            02 line 7 col 1 value " CPF:                           ".
            02 line 8 col 1 value " Saldo: R$                      ".
-           02 line 9 col 1 value " ".
-           02 line 10 col 1 value "                                ". 
+           02 line 9 col 1 value " Tipo de Conta:                 ".
+           02 line 10 col 1 value "                                ".
            02 line 14 col 1 value"+---------MENSAGEM-------------+".
            02 line 15 col 1 value"|".
            02 line 15 col 32 value"|".
            02 line 16 col 1 value"+------------------------------+".
            02 line 17 col 1 value" ".
            02 line 18 col 1 value " ".
-           
+
        01 Tela-Alterar.
            02 line 2 col 1 value "+--------ALTERAR CONTA---------+".
            02 line 3 col 1 value " ".
            02 line 4 col 1 value " CPF:                           ".
-           02 line 5 col 1 value "                                ".
+           02 line 5 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
            02 line 6 col 1 value "                                ".
            02 line 7 col 1 value "                                ".
            02 line 8 col 1 value "                                ".
@@ -187,12 +402,12 @@
            02 line 16 col 1 value"+------------------------------+".
            02 line 17 col 1 value" ".
            02 line 18 col 1 value " ".
-           
+
        01 Tela-Excluir.
            02 line 2 col 1 value "+--------EXCLUIR CONTA---------+".
            02 line 3 col 1 value " ".
            02 line 4 col 1 value " CPF:                           ".
-           02 line 5 col 1 value "                                ".
+           02 line 5 col 1 value " Tipo Conta (1-CC 2-POUP):      ".
            02 line 6 col 1 value "                                ".
            02 line 7 col 1 value "                                ".
            02 line 8 col 1 value "                                ".
@@ -212,8 +427,8 @@
            02 line 6 col 1 value " Nome:                          ".
            02 line 7 col 1 value " CPF:                           ".
            02 line 8 col 1 value " Saldo: R$                      ".
-           02 line 9 col 1 value " ".
-           02 line 10 col 1 value "                                ". 
+           02 line 9 col 1 value " Tipo de Conta:                 ".
+           02 line 10 col 1 value "                                ".
            02 line 14 col 1 value"+---------MENSAGEM-------------+".
            02 line 15 col 1 value"|".
            02 line 15 col 32 value"|".
@@ -229,7 +444,7 @@
            02 line 6 col 1 value " Nome:                          ".
            02 line 7 col 1 value " CPF:                           ".
            02 line 8 col 1 value " Saldo: R$                      ".
-           02 line 9 col 1 value " ".
+           02 line 9 col 1 value " Tipo de Conta:                 ".
            02 line 10 col 1 value "                                ".
            02 line 14 col 1 value"+---------MENSAGEM-------------+".
            02 line 15 col 1 value"|".
@@ -286,49 +501,120 @@
                 close arq-banco
                 open i-o arq-banco
             end-if.
-            open input cod-conta.
+            open i-o cod-conta.
             if arq-ok2 not = "00"
                 open output cod-conta
+                move 1 to chave-conta
+                move zeros to cod-p
+                write reg-conta
                 close cod-conta
-                open input cod-conta
+                open i-o cod-conta
             end-if.
-       
+            open extend extrato.
+            if arq-ok3 not = "00" and arq-ok3 not = "05"
+                open output extrato
+                close extrato
+                open extend extrato
+            end-if.
+            open input func-file.
+            if arq-ok-func not = "00"
+                open output func-file
+                move 1 to cod-func
+                move "fatec123" to senha-func
+                move "ADMIN" to nome-func
+                write reg-func
+                close func-file
+                open input func-file
+            end-if.
+            open extend auditoria.
+            if arq-ok-audit not = "00" and arq-ok-audit not = "05"
+                open output auditoria
+                close auditoria
+                open extend auditoria
+            end-if.
+            open extend arq-encerradas.
+            if arq-ok-enc not = "00" and arq-ok-enc not = "05"
+                open output arq-encerradas
+                close arq-encerradas
+                open extend arq-encerradas
+            end-if.
+            open input blacklist.
+            if arq-ok-bl not = "00"
+                open output blacklist
+                close blacklist
+                open input blacklist
+            end-if.
+            open extend recibo.
+            if arq-ok-rec not = "00" and arq-ok-rec not = "05"
+                open output recibo
+                close recibo
+                open extend recibo
+            end-if.
+
        Login.
            display erase at 0201.
            display dia at 0101 "/" mes "/" ano.
+           move zeros to cod-func-ws.
            move spaces to senha.
            display Tela-Login at 0201.
-           accept senha lower at 0912 with prompt.
-           if senha = "fatec123"
+           accept cod-func-ws at 0624 with prompt.
+           accept senha lower at 0710 with prompt.
+           perform Valida-Login.
+           if cod-func-atual not = zeros
                perform Menu
            else
                display MENSA9 at 1603
                call "C$SLEEP" using "1,5"
                perform Login
            end-if.
-           
+
+       Valida-Login.
+           move zeros to cod-func-atual.
+           move spaces to nome-func-atual.
+           move "N" to ws-func-fim.
+           close func-file.
+           open input func-file.
+           perform until ws-func-fim = "S"
+               read func-file
+                   at end
+                       move "S" to ws-func-fim
+                   not at end
+                       if cod-func = cod-func-ws and senha-func = senha
+                           move cod-func to cod-func-atual
+                           move nome-func to nome-func-atual
+                           move "S" to ws-func-fim
+                       end-if
+               end-read
+           end-perform.
+
        Menu.
            display erase at 0201.
            display dia "/" mes "/" ano at 0107.
            display Tela-Inicio at 0201.
-           display LIMPA-MSG at 1603.
+           display LIMPA-MSG at 1903.
            move spaces to opcao.
-           accept opcao at 1122 with prompt.
+           accept opcao at 1422 with prompt.
            evaluate true
-               when opcao = 1 
+               when opcao = 1
                    perform Incluir
                when opcao = 2
                    perform Alterar
-               when opcao = 3 
-                  perform Excluir 
-               when opcao = 4 
-                  perform Consultar 
-               when opcao = 5 
-                   display MENSA11 at 1603
-                   display " " at 1801
+               when opcao = 3
+                  perform Excluir
+               when opcao = 4
+                  perform Consultar
+               when opcao = 5
+                   perform Depositar
+               when opcao = 6
+                   perform Sacar
+               when opcao = 7
+                   perform Transferir
+               when opcao = 8
+                   display MENSA11 at 1903
+                   display " " at 2101
                    stop run
                when other
-                   display MENSA10 at 1603
+                   display MENSA10 at 1903
                    call "C$SLEEP" using "1,5"
                    perform Menu
                end-evaluate.
@@ -336,23 +622,22 @@
            display erase at 0201.
            display dia "/" mes "/" ano at 0107.
            display Tela-Inclusao at 0201.
-           display codigo-agencia at 0518.
-           move codigo-agencia to codigo-agencia-p.
-           read cod-conta into cont.
+           perform Recebe-Agencia.
+           move 1 to chave-conta.
+           read cod-conta.
            move cod-p to cont.
-           close cod-conta.
            compute codigo-cc = cont + 1.
            move codigo-cc to codigo-cc-p.
            compute cont = cont + 1.
-           open output cod-conta.
            move cont to cod-p.
-           write reg-conta.
-           close cod-conta.
+           rewrite reg-conta.
            move cont to cont-p.
            display codigo-cc at 0612.
+           perform Recebe-Tipo-Conta.
            perform Recebe-Nome.
            perform Recebe-CPF.
            perform Recebe-Saldo.
+           perform Recebe-Limite.
            perform Gravar.
            perform Incluir-Nov.
            perform Continuar until opcaoC = "S" OR "N" OR "s" OR
@@ -376,68 +661,51 @@
        Recebe-CPF.
            move zeros to cpf.
            move zeros to cpf-z.
-           move zeros to cpf-valid.
            accept cpf-z at 0807 with prompt.
            move cpf-z to cpf.
-           move cpf to cpf-valid.
-           if cpf = zeros or cpf = 11111111111 or cpf= 22222222222
-                         or cpf = 33333333333 or cpf= 44444444444
-                         or cpf = 55555555555 or cpf= 66666666666
-                         or cpf = 77777777777 or cpf= 88888888888
-                         or cpf = 99999999999
-              display MENSA3 at 1603 
+           call "ValidaCPF" using cpf ws-cpf-valido.
+           if ws-cpf-valido = "N"
+              display MENSA3 at 1603
               call "C$SLEEP" using "1,5"
-              display LIMPA-MSG at 1603 
+              display LIMPA-MSG at 1603
               perform Recebe-CPF
            else
-              perform varying i from 1 by 1 until i > 11
-                 compute cpfdig(i) = function mod (cpf-valid , 10)
-                 compute cpf-valid = cpf-valid / 10
-              end-perform
-      *# VERIFICACAO DO DIGITO 1
-              compute soma1 = (cpfdig(1)* 10) + (cpfdig(2)* 9)
-                              + (cpfdig(3)* 8) + (cpfdig(4)* 7)
-                              + (cpfdig(5)* 6) + (cpfdig(6)* 5)
-                              + (cpfdig(7)* 4) + (cpfdig(8)* 3)
-                              + (cpfdig(9)* 2)
-      *           compute resto1 = function mod (soma1, 11)
-                  divide soma1 by 11 giving d remainder resto1
-              if resto1 < 2
-                 compute digv1 = 0
+              perform Verifica-Blacklist
+              if ws-bl-achou = "S"
+                   display MENSA13 at 1603
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1603
+                   perform Recebe-CPF
               else
-                 compute resto1 = 11 - resto1
-                 compute digv1  = resto1
+                   move cpf to cpf-p
+                   read arq-banco
+                   not invalid key
+                        display "CPF JA CADASTRADO" at 1603
+                        call "C$SLEEP" using "1,5"
+                        display LIMPA-MSG at 1603
+                        perform Recebe-CPF
               end-if
-      *  VERIFICACAO DO DIGITO 2
-              compute soma2 =  (cpfdig(1)* 11) + (cpfdig( 2) * 10)
-                               + (cpfdig(3)* 9) + (cpfdig( 4) *  8)
-                               + (cpfdig(5)* 7) + (cpfdig( 6) *  6)
-                               + (cpfdig(7)* 5) + (cpfdig( 8) *  4)
-                               + (cpfdig(9)* 3) + (cpfdig(10) *  2)
-              compute resto2 = function mod (soma2, 11)
-
-                 if resto2 < 2
-                      compute digv2 = 0
-                 else
-                      compute resto2 = 11 - resto2
-                      compute digv2  = resto2
-                 end-if
-
-                 if cpfdig(10) = digv1 and cpfdig(11) = digv2
-                      move cpf to cpf-p
-                      read arq-banco
-                      not invalid key
-                           display "CPF JA CADASTRADO" at 1603
-                           call "C$SLEEP" using "1,5"
-                           display LIMPA-MSG at 1603
-                           perform Recebe-CPF
-                 else
-                      display MENSA3 at 1603
-                      call "C$SLEEP" using "1,5"
-                      display LIMPA-MSG at 1603
-                      perform Recebe-CPF
-                 end-if
-             exit.
+           end-if
+           exit.
+
+       Verifica-Blacklist.
+           move "N" to ws-bl-achou.
+           move "N" to ws-bl-fim.
+           close blacklist.
+           open input blacklist.
+           perform until ws-bl-fim = "S"
+               read blacklist
+                   at end
+                       move "S" to ws-bl-fim
+                   not at end
+                       if reg-blacklist = cpf
+                           move "S" to ws-bl-achou
+                           move "S" to ws-bl-fim
+                       end-if
+               end-read
+           end-perform.
+           close blacklist.
+
        Recebe-Saldo.
            move zeros to saldo-z.
            move zeros to saldo.
@@ -452,7 +720,48 @@
              perform Recebe-Saldo
            else
               display LIMPA-MSG at 1603.
-              
+
+       Recebe-Limite.
+           move zeros to limite-z.
+           move zeros to limite.
+           accept limite-z at 0924.
+           move limite-z to limite.
+           move limite to limite-p.
+           display LIMPA-MSG at 1603.
+
+       Recebe-Tipo-Conta.
+           move zeros to tipo-conta.
+           accept tipo-conta at 1127.
+           if tipo-conta = 1 or tipo-conta = 2
+               move tipo-conta to tipo-conta-p
+               display LIMPA-MSG at 1603
+           else
+               display MENSA10 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Tipo-Conta.
+
+       Recebe-Agencia.
+           move codigo-agencia to codigo-agencia-p.
+           accept codigo-agencia-p at 0518 with prompt.
+           perform Valida-Agencia.
+           if ws-agencia-achou = "S"
+               move codigo-agencia-p to codigo-agencia
+               display LIMPA-MSG at 1603
+           else
+               display MENSA4 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Agencia.
+
+       Valida-Agencia.
+           move "N" to ws-agencia-achou.
+           perform varying i from 1 by 1 until i > 2
+               if agencia-t(i) = codigo-agencia-p
+                   move "S" to ws-agencia-achou
+               end-if
+           end-perform.
+
        Incluir-Nov.
            display "DESEJA INCLUIR OUTRA CONTA (S/N)? [ ]" at 1202
                    move spaces to opcaoE
@@ -480,6 +789,7 @@
            display Tela-Alterar at 0201.
            accept cpf-z at 0507 with prompt.
            move cpf-z to cpf.
+           perform Recebe-Tipo-Conta-Busca.
            move cpf to cpf-p.
            read arq-banco
                invalid key
@@ -496,6 +806,8 @@
                    display codigo-agencia at 0518
                    display codigo-cc-p at 0612
                    display cpf-z at 0807
+                   display tipo-conta-p at 1017
+                   move saldo-p to saldo-antigo
                    perform Recebe-Nome
                    perform Recebe-Saldo
                    perform Regravar
@@ -529,6 +841,7 @@
            display Tela-Excluir at 0201.
            accept cpf-z at 0507 with prompt.
            move cpf-z to cpf.
+           perform Recebe-Tipo-Conta-Busca.
            move cpf to cpf-p.
            read arq-banco
                invalid key
@@ -541,9 +854,42 @@
                    call "C$SLEEP" using "1,5"
                    display LIMPA-MSG at 1603
                    perform Excluir-Tela
-                   perform Excluir-Def 
+                   perform Verifica-Saldo-Exclusao
+                   perform Excluir-Def
            end-read.
-       
+
+       Verifica-Saldo-Exclusao.
+           if saldo-p not = zeros
+               display MENSA12 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Forca-Transferencia-Encerramento
+               perform Verifica-Saldo-Exclusao
+           end-if.
+
+       Forca-Transferencia-Encerramento.
+           move cpf-p to cpf-origem.
+           move tipo-conta-p to tipo-conta-origem.
+           move saldo-p to saldo-origem-antigo.
+           display "TRANSFIRA O SALDO PARA ENCERRAR" at 1202.
+           perform Recebe-CPF-Destino.
+           move saldo-p to valor-mov.
+           compute saldo-p = saldo-p - valor-mov.
+           move saldo-p to saldo-origem-novo.
+           rewrite reg-arqbc
+               invalid key
+                   display "ERRO AO ZERAR CONTA ORIGEM" at 1603
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1603
+               not invalid key
+                   perform Credita-Destino
+           end-rewrite.
+           move cpf-origem to cpf-p.
+           move tipo-conta-origem to tipo-conta-p.
+           read arq-banco.
+           display LIMPA-MSG at 1202.
+           perform Excluir-Tela.
+
        Excluir-Tela.
            display Mostrar-Excluir at 0201.
            display codigo-agencia-p at 0518.
@@ -553,16 +899,20 @@
            display cpf-z at 0807.
            move saldo-p to saldo-z.
            display saldo-z at 0912.
-       
+           display tipo-conta-p at 1017.
+
        Excluir-Def.
            display "DESEJA REALMENTE EXCLUIR (S/N)? [ ]" at 1202
                    move spaces to opcaoE
                    accept opcaoE at 1235
                    if opcaoE = "S" or "s"
+                   perform Arquiva-Conta-Encerrada
                    delete arq-banco
                        not invalid key
                        display "EXCLUIDO COM SUCESSO" at 1603
                        call "C$SLEEP" using "1,5"
+                       move "EXCLUSAO" to ws-audit-op
+                       perform Grava-Auditoria
                        display erase at 0201
                        display dia "/" mes "/" ano at 0107
                        display Tela-Excluir at 0201
@@ -581,7 +931,20 @@
                           call "C$SLEEP" using "1,5"
                           display LIMPA-MSG at 1803
                           perform Excluir-Def.
-       
+
+       Arquiva-Conta-Encerrada.
+           move dia to lc-dia.
+           move mes to lc-mes.
+           move ano to lc-ano.
+           move cpf-p to lc-cpf.
+           move codigo-agencia-p to lc-agencia.
+           move codigo-cc-p to lc-conta.
+           move nome-p to lc-nome.
+           move limite-p to lc-limite.
+           move tipo-conta-p to lc-tipo.
+           move linha-encerrada to reg-encerrada.
+           write reg-encerrada.
+
        Excluir-Nov.
            display "DESEJA EXCLUIR OUTRA CONTA (S/N)? [ ]" at 1202
                    move spaces to opcaoE
@@ -609,6 +972,7 @@
            display Tela-Consultar at 0201.
            accept cpf-z at 0507 with prompt.
            move cpf-z to cpf.
+           perform Recebe-Tipo-Conta-Busca.
            move cpf to cpf-p.
            read arq-banco
                invalid key
@@ -626,6 +990,7 @@
                    display cpf-z at 0807
                    move saldo-p to saldo-z
                    display saldo-z at 0912
+                   display tipo-conta-p at 1017
                    perform Consultar-Nov
                perform Continuar until opcaoC = "S" OR "N" OR "s" OR
              "n"
@@ -649,7 +1014,317 @@
                           display LIMPA-MSG at 1202
                           display LIMPA-MSG at 1803
                           perform Consultar-Nov.
-       
+
+       Recebe-Tipo-Conta-Busca.
+           move zeros to tipo-conta.
+           accept tipo-conta at 0627.
+           if tipo-conta = 1 or tipo-conta = 2
+               move tipo-conta to tipo-conta-p
+               display LIMPA-MSG at 1603
+           else
+               display MENSA10 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Tipo-Conta-Busca.
+
+       Depositar.
+           display erase at 0201.
+           display dia "/" mes "/" ano at 0107.
+           move zeros to cpf.
+           move zeros to cpf-z.
+           display Tela-Deposito at 0201.
+           perform Recebe-Tipo-Conta-Mov.
+           accept cpf-z at 0407 with prompt.
+           move cpf-z to cpf.
+           move cpf to cpf-p.
+           move "D" to tipo-mov.
+           read arq-banco
+               invalid key
+                   display "CPF NAO ENCONTRADO" at 1603
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1603
+               not invalid key
+                   display nome-p at 0508
+                   move saldo-p to saldo-z
+                   display saldo-z at 0618
+                   perform Recebe-Valor-Mov
+                   compute saldo-p = saldo-p + valor-mov
+                   move saldo-p to saldo-z
+                   display saldo-z at 0817
+                   perform Gravar-Movimento
+           end-read.
+           perform Continuar.
+
+       Sacar.
+           display erase at 0201.
+           display dia "/" mes "/" ano at 0107.
+           move zeros to cpf.
+           move zeros to cpf-z.
+           display Tela-Saque at 0201.
+           perform Recebe-Tipo-Conta-Mov.
+           accept cpf-z at 0407 with prompt.
+           move cpf-z to cpf.
+           move cpf to cpf-p.
+           move "S" to tipo-mov.
+           read arq-banco
+               invalid key
+                   display "CPF NAO ENCONTRADO" at 1603
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1603
+               not invalid key
+                   display nome-p at 0508
+                   move saldo-p to saldo-z
+                   display saldo-z at 0618
+                   perform Recebe-Valor-Saque
+                   compute saldo-p = saldo-p - valor-mov
+                   move saldo-p to saldo-z
+                   display saldo-z at 0817
+                   perform Gravar-Movimento
+           end-read.
+           perform Continuar.
+
+       Recebe-Tipo-Conta-Mov.
+           move zeros to tipo-conta.
+           accept tipo-conta at 0332.
+           if tipo-conta = 1 or tipo-conta = 2
+               move tipo-conta to tipo-conta-p
+               display LIMPA-MSG at 1603
+           else
+               display MENSA10 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Tipo-Conta-Mov.
+
+       Recebe-Valor-Mov.
+           move zeros to valor-mov-z.
+           move zeros to valor-mov.
+           accept valor-mov-z at 0724.
+           move valor-mov-z to valor-mov.
+           display LIMPA-MSG at 1603.
+           if valor-mov <= 0
+             display MENSA8 at 1603
+             call "C$SLEEP" using "1,5"
+             display LIMPA-MSG at 1603
+             perform Recebe-Valor-Mov
+           else
+              display LIMPA-MSG at 1603.
+
+       Recebe-Valor-Saque.
+           perform Recebe-Valor-Mov.
+           if valor-mov > saldo-p + limite-p
+             display MENSA8 at 1603
+             call "C$SLEEP" using "1,5"
+             display LIMPA-MSG at 1603
+             perform Recebe-Valor-Saque.
+
+       Transferir.
+           display erase at 0201.
+           display dia "/" mes "/" ano at 0107.
+           move zeros to cpf.
+           move zeros to cpf-z.
+           move zeros to cpf-dest.
+           move zeros to cpf-dest-z.
+           display Tela-Transferir at 0201.
+           accept cpf-z at 0414 with prompt.
+           move cpf-z to cpf.
+           perform Recebe-Tipo-Conta-Origem.
+           move cpf to cpf-p.
+           move tipo-conta-origem to tipo-conta-p.
+           read arq-banco
+               invalid key
+                   display "CPF ORIGEM NAO ENCONTRADO" at 1603
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1603
+               not invalid key
+                   move cpf-p to cpf-origem
+                   move saldo-p to saldo-z
+                   display saldo-z at 0519
+                   move saldo-p to saldo-origem-antigo
+                   perform Recebe-CPF-Destino
+                   perform Recebe-Valor-Saque
+                   compute saldo-p = saldo-p - valor-mov
+                   move saldo-p to saldo-origem-novo
+                   rewrite reg-arqbc
+                       invalid key
+                           display "ERRO AO DEBITAR ORIGEM" at 1603
+                           call "C$SLEEP" using "1,5"
+                           display LIMPA-MSG at 1603
+                       not invalid key
+                           perform Credita-Destino
+           end-read.
+           perform Continuar.
+
+       Recebe-Tipo-Conta-Origem.
+           move zeros to tipo-conta-origem.
+           accept tipo-conta-origem at 0833.
+           if tipo-conta-origem = 1 or tipo-conta-origem = 2
+               display LIMPA-MSG at 1603
+           else
+               display MENSA10 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Tipo-Conta-Origem.
+
+       Recebe-CPF-Destino.
+           accept cpf-dest-z at 0614 with prompt.
+           move cpf-dest-z to cpf-dest.
+           perform Recebe-Tipo-Conta-Destino.
+           if cpf-dest = cpf-origem
+               and tipo-conta-dest = tipo-conta-origem
+             display "DESTINO IGUAL A ORIGEM" at 1603
+             call "C$SLEEP" using "1,5"
+             display LIMPA-MSG at 1603
+             perform Recebe-CPF-Destino.
+
+       Recebe-Tipo-Conta-Destino.
+           move zeros to tipo-conta-dest.
+           accept tipo-conta-dest at 0934.
+           if tipo-conta-dest = 1 or tipo-conta-dest = 2
+               display LIMPA-MSG at 1603
+           else
+               display MENSA10 at 1603
+               call "C$SLEEP" using "1,5"
+               display LIMPA-MSG at 1603
+               perform Recebe-Tipo-Conta-Destino.
+
+       Credita-Destino.
+           move cpf-dest to cpf-p.
+           move tipo-conta-dest to tipo-conta-p.
+           read arq-banco
+               invalid key
+                   perform Rollback-Transferencia
+               not invalid key
+                   compute saldo-p = saldo-p + valor-mov
+                   rewrite reg-arqbc
+                       invalid key
+                           perform Rollback-Transferencia
+                       not invalid key
+                           perform Grava-Extrato-Transferencia
+                           move cpf-origem to cpf-p
+                           move "TRANSFEREN" to ws-audit-op
+                           perform Grava-Auditoria
+                           display "TRANSFERENCIA REALIZADA" at 1603
+                           call "C$SLEEP" using "1,5"
+                           display LIMPA-MSG at 1603
+           end-read.
+
+       Rollback-Transferencia.
+           move cpf-origem to cpf-p.
+           move tipo-conta-origem to tipo-conta-p.
+           read arq-banco
+               not invalid key
+                   move saldo-origem-antigo to saldo-p
+                   rewrite reg-arqbc
+                       invalid key
+                           display "ERRO NO ROLLBACK DA TRANSFERENCIA"
+                                   at 1603
+                           call "C$SLEEP" using "1,5"
+                           display LIMPA-MSG at 1603
+                       not invalid key
+                           display "TRANSFERENCIA CANCELADA" at 1603
+                           call "C$SLEEP" using "1,5"
+                           display LIMPA-MSG at 1603
+                   end-rewrite
+           end-read.
+
+       Grava-Extrato-Transferencia.
+           move dia to le-dia.
+           move mes to le-mes.
+           move ano to le-ano.
+           move cpf-origem to le-cpf.
+           move "TRANSF-DB" to le-tipo.
+           move valor-mov to le-valor.
+           move saldo-origem-novo to le-saldo.
+           move tipo-conta-origem to le-tipo-conta.
+           move linha-extrato to reg-extrato.
+           write reg-extrato.
+           move cpf-dest to le-cpf.
+           move "TRANSF-CR" to le-tipo.
+           move valor-mov to le-valor.
+           move saldo-p to le-saldo.
+           move tipo-conta-dest to le-tipo-conta.
+           move linha-extrato to reg-extrato.
+           write reg-extrato.
+
+       Gravar-Movimento.
+            display "CONFIRMAR OPERACAO (S/N)? [ ]" at 1603.
+            display LIMPA-MSG at 1803.
+            move spaces to salva.
+            accept salva at 1631.
+            if salva = "S" or "s"
+                move spaces to salva
+                rewrite reg-arqbc
+                invalid key
+                   display "ERRO AO GRAVAR" at 1803
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1803
+                   display LIMPA-MSG at 1603
+                not invalid key
+                   display "OPERACAO REALIZADA" at 1803
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1803
+                   display LIMPA-MSG at 1603
+                   perform Grava-Extrato
+            else
+               if salva = "N" or "n"
+                   move spaces to salva
+                   display LIMPA-MSG at 1603
+               else
+                   move spaces to salva
+                   display MENSA10 at 1803
+                   call "C$SLEEP" using "1,5"
+                   display LIMPA-MSG at 1803
+                   display LIMPA-MSG at 1603
+                   perform Gravar-Movimento
+            end-if.
+
+       Grava-Extrato.
+           move dia to le-dia.
+           move mes to le-mes.
+           move ano to le-ano.
+           move cpf-p to le-cpf.
+           evaluate tipo-mov
+               when "D"
+                   move "DEPOSITO" to le-tipo
+               when "S"
+                   move "SAQUE" to le-tipo
+               when other
+                   move "ALTERACAO" to le-tipo
+           end-evaluate.
+           move valor-mov to le-valor.
+           move saldo-p to le-saldo.
+           move tipo-conta-p to le-tipo-conta.
+           move linha-extrato to reg-extrato.
+           write reg-extrato.
+
+       Grava-Auditoria.
+           move dia to la-dia.
+           move mes to la-mes.
+           move ano to la-ano.
+           move cod-func-atual to la-func.
+           move nome-func-atual to la-nome-func.
+           move cpf-p to la-cpf.
+           move ws-audit-op to la-op.
+           move linha-auditoria to reg-auditoria.
+           write reg-auditoria.
+
+       Grava-Recibo.
+           move dia to lr-dia.
+           move mes to lr-mes.
+           move ano to lr-ano.
+           move dia to ws-de-dia.
+           move mes to ws-de-mes.
+           compute ws-de-ano = 2000 + ano.
+           call "Meses" using ws-data-entrada ws-data-extenso.
+           move ws-data-extenso to lr-data-extenso.
+           move codigo-agencia-p to lr-agencia.
+           move codigo-cc-p to lr-conta.
+           move cpf-p to lr-cpf.
+           move nome-p to lr-nome.
+           move saldo-p to lr-saldo.
+           move linha-recibo to reg-recibo.
+           write reg-recibo.
+
        Gravar.
             display "SALVAR (S/N)?   [ ]" at 1603.
             display LIMPA-MSG at 1803.
@@ -667,6 +1342,10 @@
                    call "C$SLEEP" using "1,5"
                    display LIMPA-MSG at 1803
                    display LIMPA-MSG at 1603
+                   move "INCLUSAO" to ws-audit-op
+                   perform Grava-Auditoria
+                   move "ABERTURA" to lr-tipo
+                   perform Grava-Recibo
             else
                if salva = "N" or "n"
                    move spaces to salva
@@ -697,6 +1376,14 @@
                    call "C$SLEEP" using "1,5"
                    display LIMPA-MSG at 1803
                    display LIMPA-MSG at 1603
+                   move "A" to tipo-mov
+                   compute valor-mov =
+                       function abs(saldo-p - saldo-antigo)
+                   perform Grava-Extrato
+                   move "ALTERACAO" to ws-audit-op
+                   perform Grava-Auditoria
+                   move "ATUALIZACAO" to lr-tipo
+                   perform Grava-Recibo
                    perform Alterar-Nov
             else
                if salva = "N" or "n"
