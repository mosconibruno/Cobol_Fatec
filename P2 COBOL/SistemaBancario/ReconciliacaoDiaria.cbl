@@ -0,0 +1,214 @@
+       program-id. ReconciliacaoDiaria as "ReconciliacaoDiaria".
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+       input-output section.
+       file-control.
+           select arq-banco assign to disk
+           organization indexed
+           access mode sequential
+           record key chave-arqbc
+           file status arq-ok.
+
+           select extrato assign to disk
+           organization line sequential
+           access mode sequential
+           file status arq-ok2.
+
+           select relatorio assign to disk
+           organization line sequential
+           file status arq-ok3.
+
+       data division.
+       file section.
+       fd  arq-banco label record standard
+           data record is reg-arqbc
+           value of file-id is "arqbc.dat".
+       01  reg-arqbc.
+           02 chave-arqbc.
+               03 cpf-p              pic 9(11).
+               03 tipo-conta-p       pic 9(1).
+           02 codigo-agencia-p   pic 9(4).
+           02 codigo-cc-p        pic 9(9).
+           02 nome-p             pic A(30).
+           02 saldo-p            pic 9(5)v99.
+           02 limite-p           pic 9(5)v99.
+           02 cont-p             pic 9(9).
+
+       fd extrato label record standard
+           data record is linha-extrato
+           value of file-id is "extrato.txt".
+       01 linha-extrato.
+           02 le-dia    pic 99.
+           02 filler    pic x.
+           02 le-mes    pic 99.
+           02 filler    pic x.
+           02 le-ano    pic 99.
+           02 filler    pic x(2).
+           02 le-cpf    pic 9(11).
+           02 filler    pic x(2).
+           02 le-tipo   pic x(10).
+           02 filler    pic x(2).
+           02 le-valor  pic zz.zz9,99.
+           02 filler    pic x(2).
+           02 le-saldo  pic zz.zz9,99.
+           02 filler    pic x(2).
+           02 le-tipo-conta pic 9(1).
+
+       fd relatorio label record standard
+           data record is linha-rel
+           value of file-id is "RECONCILIACAO.TXT".
+       01 linha-rel pic x(100).
+
+       working-storage section.
+       01 data-do-sistema.
+           02 ano pic 9(2) value zeros.
+           02 mes pic 9(2) value zeros.
+           02 dia pic 9(2) value zeros.
+
+       01 arq-ok  pic x(2).
+       01 arq-ok2 pic x(2).
+       01 arq-ok3 pic x(2).
+       01 ws-fim-extrato pic x value "N".
+       01 ws-fim-banco   pic x value "N".
+       01 ws-num-contas  pic 9(4) value zeros.
+       01 ws-idx         pic 9(4) value zeros.
+       01 ws-achou       pic x value "N".
+       01 ws-cont-lidos  pic 9(6) value zeros.
+       01 ws-cont-divergencias pic 9(4) value zeros.
+       01 le-saldo-n pic 9(5)v99 value zeros.
+       01 tabela-contas.
+           02 tc-linha occurs 500 times.
+               03 tc-cpf          pic 9(11).
+               03 tc-tipo-conta   pic 9(1).
+               03 tc-ultimo-saldo pic 9(5)v99.
+
+       01 ws-data-entrada.
+           02 ws-de-dia pic 99.
+           02 ws-de-mes pic 99.
+           02 ws-de-ano pic 9(04).
+       01 ws-data-extenso pic x(40).
+       01 linha-cab0.
+           02 filler      pic x(24) value "RELATORIO REFERENTE A: ".
+           02 lcd-extenso pic x(40).
+       01 linha-cab1 pic x(70) value
+          "RELATORIO DE RECONCILIACAO DIARIA (EXTRATO x SALDO)".
+       01 linha-cab2 pic x(70) value
+          "CPF            ULT.SALDO EXTR.  SALDO ATUAL     SITUACAO".
+       01 linha-det.
+           02 ld-cpf         pic z(10)9.
+           02 filler         pic x(02) value spaces.
+           02 ld-saldo-extr  pic zz.zz9,99.
+           02 filler         pic x(02) value spaces.
+           02 ld-saldo-atual pic zz.zz9,99.
+           02 filler         pic x(02) value spaces.
+           02 ld-situacao    pic x(20).
+       01 linha-resumo1.
+           02 filler pic x(30) value "MOVIMENTOS LIDOS NO EXTRATO: ".
+           02 lr-cont-lidos pic z(5)9.
+       01 linha-resumo2.
+           02 filler pic x(30) value "CONTAS DIVERGENTES:          ".
+           02 lr-cont-diverg pic z(5)9.
+
+       procedure division.
+       Inicio.
+           accept data-do-sistema from date.
+           perform Abre-Arq.
+           perform Le-Extrato until ws-fim-extrato = "S".
+           perform Confere-Contas until ws-fim-banco = "S".
+           perform Finaliza.
+
+       Abre-Arq.
+           open input arq-banco.
+           open input extrato.
+           open output relatorio.
+           move dia to ws-de-dia.
+           move mes to ws-de-mes.
+           compute ws-de-ano = 2000 + ano.
+           call "Meses" using ws-data-entrada ws-data-extenso.
+           move ws-data-extenso to lcd-extenso.
+           move linha-cab0 to linha-rel.
+           write linha-rel.
+           move linha-cab1 to linha-rel.
+           write linha-rel.
+           move linha-cab2 to linha-rel.
+           write linha-rel.
+
+       Le-Extrato.
+           read extrato next record
+               at end
+                   move "S" to ws-fim-extrato
+               not at end
+                   if le-dia = dia and le-mes = mes and le-ano = ano
+                       add 1 to ws-cont-lidos
+                       move le-saldo to le-saldo-n
+                       perform Localiza-Conta
+                       move le-saldo-n to tc-ultimo-saldo(ws-idx)
+                   end-if
+           end-read.
+
+       Localiza-Conta.
+           move "N" to ws-achou.
+           perform varying ws-idx from 1 by 1
+                   until ws-idx > ws-num-contas
+               if tc-cpf(ws-idx) = le-cpf
+                       and tc-tipo-conta(ws-idx) = le-tipo-conta
+                   move "S" to ws-achou
+                   exit perform
+               end-if
+           end-perform.
+           if ws-achou = "N"
+               add 1 to ws-num-contas
+               move ws-num-contas to ws-idx
+               move le-cpf to tc-cpf(ws-idx)
+               move le-tipo-conta to tc-tipo-conta(ws-idx)
+           end-if.
+
+       Confere-Contas.
+           read arq-banco next record
+               at end
+                   move "S" to ws-fim-banco
+               not at end
+                   perform Localiza-Conta-Existente
+                   if ws-achou = "S"
+                       move cpf-p to ld-cpf
+                       move tc-ultimo-saldo(ws-idx) to ld-saldo-extr
+                       move saldo-p to ld-saldo-atual
+                       if tc-ultimo-saldo(ws-idx) = saldo-p
+                           move "OK" to ld-situacao
+                       else
+                           move "DIVERGENTE" to ld-situacao
+                           add 1 to ws-cont-divergencias
+                       end-if
+                       move linha-det to linha-rel
+                       write linha-rel
+                   end-if
+           end-read.
+
+       Localiza-Conta-Existente.
+           move "N" to ws-achou.
+           perform varying ws-idx from 1 by 1
+                   until ws-idx > ws-num-contas
+               if tc-cpf(ws-idx) = cpf-p
+                       and tc-tipo-conta(ws-idx) = tipo-conta-p
+                   move "S" to ws-achou
+                   exit perform
+               end-if
+           end-perform.
+
+       Finaliza.
+           move ws-cont-lidos to lr-cont-lidos.
+           move linha-resumo1 to linha-rel.
+           write linha-rel.
+           move ws-cont-divergencias to lr-cont-diverg.
+           move linha-resumo2 to linha-rel.
+           write linha-rel.
+           display "RELATORIO GERADO: RECONCILIACAO.TXT".
+           display "CONTAS DIVERGENTES: " ws-cont-divergencias.
+           close arq-banco.
+           close extrato.
+           close relatorio.
+           stop run.
+
+       end program ReconciliacaoDiaria.
