@@ -0,0 +1,156 @@
+       program-id. RelatorioAgencias as "RelatorioAgencias".
+       environment division.
+       configuration section.
+       special-names.
+       decimal-point is comma.
+       input-output section.
+       file-control.
+           select arq-banco assign to disk
+           organization indexed
+           access mode sequential
+           record key chave-arqbc
+           file status arq-ok.
+
+           select relatorio assign to disk
+           organization line sequential
+           file status arq-ok2.
+
+           select sort-file assign to disk.
+
+       data division.
+       file section.
+       fd  arq-banco label record standard
+           data record is reg-arqbc
+           value of file-id is "arqbc.dat".
+       01  reg-arqbc.
+           02 chave-arqbc.
+               03 cpf-p              pic 9(11).
+               03 tipo-conta-p       pic 9(1).
+           02 codigo-agencia-p   pic 9(4).
+           02 codigo-cc-p        pic 9(9).
+           02 nome-p             pic A(30).
+           02 saldo-p            pic 9(5)v99.
+           02 limite-p           pic 9(5)v99.
+           02 cont-p             pic 9(9).
+
+       fd relatorio label record standard
+           data record is linha-rel
+           value of file-id is "AGENCIAS.TXT".
+       01 linha-rel pic x(80).
+
+       sd sort-file.
+       01 sr-rec.
+           02 sr-cpf        pic 9(11).
+           02 sr-tipo-conta pic 9(1).
+           02 sr-agencia    pic 9(4).
+           02 sr-codigo-cc  pic 9(9).
+           02 sr-nome       pic A(30).
+           02 sr-saldo      pic 9(5)v99.
+           02 sr-limite     pic 9(5)v99.
+           02 sr-cont       pic 9(9).
+
+       working-storage section.
+       01 arq-ok  pic x(2).
+       01 arq-ok2 pic x(2).
+       01 ws-fim-sort      pic x value "N".
+       01 ws-primeira      pic x value "N".
+       01 ws-agencia-atual pic 9(4) value zeros.
+       01 ws-subtotal      pic 9(7)v99 value zeros.
+       01 ws-cont-agencia  pic 9(6) value zeros.
+       01 ws-grande-total  pic 9(9)v99 value zeros.
+       01 ws-cont-geral    pic 9(6) value zeros.
+       01 linha-cab1 pic x(60) value
+          "RELATORIO DE CONTAS POR AGENCIA".
+       01 linha-cab2 pic x(60) value
+          "AGENCIA  CONTA      NOME                       SALDO".
+       01 linha-det.
+           02 ld-agencia pic z(3)9.
+           02 filler     pic x(02) value spaces.
+           02 ld-conta   pic z(8)9.
+           02 filler     pic x(02) value spaces.
+           02 ld-nome    pic x(25).
+           02 filler     pic x(02) value spaces.
+           02 ld-saldo   pic zz.zz9,99.
+       01 linha-sub.
+           02 filler      pic x(15) value "  SUBTOTAL AG. ".
+           02 ls-agencia  pic z(3)9.
+           02 filler      pic x(02) value spaces.
+           02 filler      pic x(10) value "CONTAS:   ".
+           02 ls-cont     pic z(5)9.
+           02 filler      pic x(02) value spaces.
+           02 filler      pic x(9) value "SALDO:   ".
+           02 ls-saldo    pic z(6)9,99.
+       01 linha-total1.
+           02 filler pic x(30) value "TOTAL DE CONTAS NO BANCO:     ".
+           02 lt-cont-geral pic z(5)9.
+       01 linha-total2.
+           02 filler pic x(30) value "SALDO TOTAL DO BANCO:        ".
+           02 lt-grande-total pic z(6)9,99.
+
+       procedure division.
+       Inicio.
+           perform Abre-Saida.
+           sort sort-file on ascending key sr-agencia
+               using arq-banco
+               output procedure is Gera-Relatorio.
+           perform Finaliza.
+
+       Abre-Saida.
+           open output relatorio.
+           move linha-cab1 to linha-rel.
+           write linha-rel.
+           move linha-cab2 to linha-rel.
+           write linha-rel.
+
+       Gera-Relatorio.
+           perform until ws-fim-sort = "S"
+               return sort-file
+                   at end
+                       move "S" to ws-fim-sort
+                   not at end
+                       if ws-primeira = "S" and
+                          sr-agencia not = ws-agencia-atual
+                           perform Escreve-Subtotal
+                       end-if
+                       if sr-agencia not = ws-agencia-atual
+                           move sr-agencia to ws-agencia-atual
+                           move zeros to ws-subtotal
+                           move zeros to ws-cont-agencia
+                           move "S" to ws-primeira
+                       end-if
+                       move sr-agencia to ld-agencia
+                       move sr-codigo-cc to ld-conta
+                       move sr-nome to ld-nome
+                       move sr-saldo to ld-saldo
+                       move linha-det to linha-rel
+                       write linha-rel
+                       add sr-saldo to ws-subtotal
+                       add 1 to ws-cont-agencia
+                       add sr-saldo to ws-grande-total
+                       add 1 to ws-cont-geral
+               end-return
+           end-perform.
+           if ws-primeira = "S"
+               perform Escreve-Subtotal
+           end-if.
+
+       Escreve-Subtotal.
+           move ws-agencia-atual to ls-agencia.
+           move ws-cont-agencia to ls-cont.
+           move ws-subtotal to ls-saldo.
+           move linha-sub to linha-rel.
+           write linha-rel.
+
+       Finaliza.
+           move ws-cont-geral to lt-cont-geral.
+           move linha-total1 to linha-rel.
+           write linha-rel.
+           move ws-grande-total to lt-grande-total.
+           move linha-total2 to linha-rel.
+           write linha-rel.
+           display "RELATORIO GERADO: AGENCIAS.TXT".
+           display "TOTAL DE CONTAS: " ws-cont-geral.
+           close relatorio.
+           stop run.
+
+       end program RelatorioAgencias.
