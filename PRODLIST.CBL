@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRODLIST.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS LABEL RECORD STANDARD
+                DATA RECORD IS REG-PROD
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-PROD.
+                02 CODIGO         PIC 9(13).
+                02 NOME           PIC X(30).
+                02 QTDADE         PIC 9(04).
+                02 UNITARIO       PIC 9(05)V99.
+                02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "PRODLIST.TXT".
+          01 LINHA-REL             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 REG-PROD-E.
+                02 CODIGO-E       PIC Z(12)9.
+                02 NOME-E         PIC X(30).
+                02 QTDADE-E       PIC Z.ZZ9.
+                02 UNITARIO-E     PIC ZZ.ZZ9,99.
+                02 TOTAL-E        PIC ZZZ.ZZ9,99.
+          01 ARQST                 PIC X(02).
+          01 ARQST2                PIC X(02).
+          01 WS-FIM                PIC X(01) VALUE "N".
+          01 WS-QUEBRA-PENDENTE    PIC X(01) VALUE "N".
+          01 WS-LINHAS-PAG         PIC 9(02) VALUE ZEROS.
+          01 WS-MAX-LINHAS-PAG     PIC 9(02) VALUE 20.
+          01 WS-PAGINA             PIC 9(04) VALUE ZEROS.
+          01 WS-TOTAL-GERAL        PIC 9(09)V99 VALUE ZEROS.
+          01 WS-SUBTOTAL-PAG       PIC 9(07)V99 VALUE ZEROS.
+          01 DATA-SIS.
+                02 ANO             PIC 9(04).
+                02 MES             PIC 9(02).
+                02 DIA             PIC 9(02).
+          01 LINHA-CAB1.
+                02 FILLER          PIC X(20) VALUE
+                   "LISTAGEM DE ESTOQUE".
+                02 FILLER          PIC X(10) VALUE " DATA: ".
+                02 LC-DIA          PIC 99.
+                02 FILLER          PIC X(01) VALUE "/".
+                02 LC-MES          PIC 99.
+                02 FILLER          PIC X(01) VALUE "/".
+                02 LC-ANO          PIC 9999.
+                02 FILLER          PIC X(10) VALUE " PAGINA: ".
+                02 LC-PAGINA       PIC ZZZ9.
+          01 LINHA-CAB2            PIC X(80) VALUE
+             "CODIGO  NOME                    QTDADE  UNITARIO   TOTAL".
+          01 LINHA-DET.
+                02 LD-CODIGO       PIC Z(12)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-NOME         PIC X(30).
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-QTDADE       PIC Z.ZZ9.
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-UNITARIO     PIC ZZ.ZZ9,99.
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-TOTAL        PIC ZZZ.ZZ9,99.
+          01 LINHA-BRANCO          PIC X(80) VALUE SPACES.
+          01 LINHA-SUBTOTAL-PAG.
+                02 FILLER          PIC X(15) VALUE
+                   "  SUBTOTAL PG. ".
+                02 LSP-PAGINA      PIC Z(3)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 FILLER          PIC X(10) VALUE "ITENS:    ".
+                02 LSP-ITENS       PIC Z(5)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 FILLER          PIC X(09) VALUE "VALOR:   ".
+                02 LSP-VALOR       PIC Z(6)9,99.
+          01 LINHA-TOTAL-GERAL.
+                02 FILLER          PIC X(25) VALUE
+                   "TOTAL GERAL DO ESTOQUE: ".
+                02 LTG-VALOR       PIC ZZ.ZZZ.ZZZ,99.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              PERFORM ABRE-ARQ.
+              PERFORM IMPRIME-PAGINA.
+              PERFORM LISTA-PRODUTOS UNTIL WS-FIM = "S".
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN INPUT PRODUTOS.
+              OPEN OUTPUT RELATORIO.
+
+       IMPRIME-PAGINA.
+              ADD 1 TO WS-PAGINA.
+              MOVE ZEROS TO WS-LINHAS-PAG.
+              MOVE DIA         TO LC-DIA.
+              MOVE MES         TO LC-MES.
+              MOVE ANO         TO LC-ANO.
+              MOVE WS-PAGINA   TO LC-PAGINA.
+              MOVE LINHA-CAB1 TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE LINHA-CAB2 TO LINHA-REL.
+              WRITE LINHA-REL.
+
+       LISTA-PRODUTOS.
+              READ PRODUTOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM
+                 NOT AT END
+                    IF WS-QUEBRA-PENDENTE = "S"
+                       PERFORM ESCREVE-SUBTOTAL-PAG
+                       MOVE LINHA-BRANCO TO LINHA-REL
+                       WRITE LINHA-REL
+                       PERFORM IMPRIME-PAGINA
+                       MOVE "N" TO WS-QUEBRA-PENDENTE
+                    END-IF
+                    MOVE CODIGO   TO CODIGO-E, LD-CODIGO
+                    MOVE NOME     TO NOME-E, LD-NOME
+                    MOVE QTDADE   TO QTDADE-E, LD-QTDADE
+                    MOVE UNITARIO TO UNITARIO-E, LD-UNITARIO
+                    MOVE TOTAL    TO TOTAL-E, LD-TOTAL
+                    MOVE LINHA-DET TO LINHA-REL
+                    WRITE LINHA-REL
+                    ADD 1 TO WS-LINHAS-PAG
+                    ADD TOTAL TO WS-TOTAL-GERAL
+                    ADD TOTAL TO WS-SUBTOTAL-PAG
+                    IF WS-LINHAS-PAG >= WS-MAX-LINHAS-PAG
+                       MOVE "S" TO WS-QUEBRA-PENDENTE
+                    END-IF
+              END-READ.
+
+       ESCREVE-SUBTOTAL-PAG.
+              MOVE WS-PAGINA       TO LSP-PAGINA.
+              MOVE WS-LINHAS-PAG   TO LSP-ITENS.
+              MOVE WS-SUBTOTAL-PAG TO LSP-VALOR.
+              MOVE LINHA-SUBTOTAL-PAG TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE ZEROS TO WS-SUBTOTAL-PAG.
+
+       FINALIZA.
+              IF WS-LINHAS-PAG > ZEROS
+                 PERFORM ESCREVE-SUBTOTAL-PAG
+              END-IF.
+              MOVE WS-TOTAL-GERAL TO LTG-VALOR.
+              MOVE LINHA-BRANCO TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE LINHA-TOTAL-GERAL TO LINHA-REL.
+              WRITE LINHA-REL.
+              DISPLAY "LISTAGEM GERADA: PRODLIST.TXT".
+              CLOSE PRODUTOS.
+              CLOSE RELATORIO.
+              STOP RUN.
