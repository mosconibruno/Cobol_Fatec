@@ -6,39 +6,65 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
               SELECT PRODUTOS ASSIGN TO DISK
-              ORGANIZATION SEQUENTIAL
-              ACCESS MODE SEQUENTIAL
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS CODIGO
               FILE STATUS ARQST.
-      
+
        DATA DIVISION.
        FILE SECTION.
        FD PRODUTOS LABEL RECORD STANDARD
                 DATA RECORD IS REG-PROD
                 VALUE OF FILE-ID IS "PRODUTOS.DAT".
           01 REG-PROD.
-                02 CODIGO         PIC 9(04).
+                02 CODIGO         PIC 9(13).
                 02 NOME           PIC X(30).
                 02 QTDADE         PIC 9(04).
                 02 UNITARIO       PIC 9(05)V99.
                 02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
 
        WORKING-STORAGE SECTION.
           01 REG-PROD-E.
-                02 CODIGO-E       PIC Z.ZZ9.
+                02 CODIGO-E       PIC Z(12)9.
                 02 NOME-E         PIC X(30).
                 02 QTDADE-E       PIC Z.ZZ9.
                 02 UNITARIO-E     PIC ZZ.ZZ9,99.
                 02 TOTAL-E        PIC ZZZ.ZZ9,99.
-          01 REG-PROD-W
-                02 CODIGO-W         PIC 9(04).
+                02 FORNECEDOR-E   PIC Z.ZZ9.
+                02 UNID-MEDIDA-E  PIC X(03).
+                02 PONTO-PEDIDO-E PIC Z.ZZ9.
+                02 ESTOQUE-MAX-E  PIC Z.ZZ9.
+          01 REG-PROD-W.
+                02 CODIGO-W         PIC 9(13).
                 02 NOME-W           PIC X(30).
                 02 QTDADE-W         PIC 9(04).
                 02 UNITARIO-W       PIC 9(05)V99.
                 02 TOTAL-W          PIC 9(06)V99.
+                02 DATA-CAD-W.
+                   03 DATA-CAD-ANO-W PIC 9(04).
+                   03 DATA-CAD-MES-W PIC 9(02).
+                   03 DATA-CAD-DIA-W PIC 9(02).
+                02 FORNECEDOR-W     PIC 9(04).
+                02 UNID-MEDIDA-W    PIC X(03).
+                02 PONTO-PEDIDO-W   PIC 9(04).
+                02 ESTOQUE-MAX-W    PIC 9(04).
           01 DATA-SIS.
                 02 ANO            PIC 9(04).
                 02 MES            PIC 9(02).
                 02 DIA            PIC 9(02).
+          01 WS-DATA-ENTRADA.
+                02 WS-DE-DIA       PIC 99.
+                02 WS-DE-MES       PIC 99.
+                02 WS-DE-ANO       PIC 9(04).
+          01 WS-DATA-EXTENSO        PIC X(40) VALUE SPACES.
 
          01 ARQST                   PIC X(02).
          01 WS-OPCAO                PIC X(01) VALUE SPACES.
@@ -46,6 +72,11 @@
          01 WS-ESPACO               PIC X(30) VALUE SPACES.
          01 WS-MENS1                PIC X(20) VALUE "FIM DE PROGRAMA".
          01 WS-FL                   PIC 9(01) VALUE ZEROS.
+         01 WS-QTD-MINIMA           PIC 9(04) VALUE 10.
+         01 WS-MODO                 PIC X(01) VALUE SPACES.
+              88 MODO-INCLUIR       VALUE "I" "i".
+              88 MODO-ALTERAR       VALUE "A" "a".
+              88 MODO-EXCLUIR       VALUE "E" "e".
 
        SCREEN SECTION.
          01 TELA.
@@ -56,6 +87,10 @@
               02 LINE 8  COL 19 VALUE "QUANTIDADE:".
               02 LINE 10 COL 19 VALUE "CUSTO UNITARIO:".
               02 LINE 12 COL 19 VALUE "CUSTO TOTAL:".
+              02 LINE 13 COL 19 VALUE "FORNECEDOR:".
+              02 LINE 13 COL 45 VALUE "UNIDADE:".
+              02 LINE 14 COL 19 VALUE "PONTO DE PEDIDO:".
+              02 LINE 14 COL 45 VALUE "ESTOQUE MAXIMO:".
               02 LINE 15 COL 25 VALUE "MENSAGEM:".
  
        PROCEDURE DIVISION.
@@ -67,19 +102,114 @@
        ABRE-ARQ.
               OPEN I-O PRODUTOS.
               IF ARQST NOT = "00"
+                     OPEN OUTPUT PRODUTOS
                      CLOSE PRODUTOS
-                     OPEN OUTPUT PRODUTOS.
+                     OPEN I-O PRODUTOS.
 
        PROCESSO.
               PERFORM IMP-TELA.
+              PERFORM ESCOLHE-MODO.
+              EVALUATE TRUE
+                 WHEN MODO-INCLUIR
+                    PERFORM PROCESSO-INCLUIR
+                 WHEN MODO-ALTERAR
+                    PERFORM PROCESSO-ALTERAR
+                 WHEN MODO-EXCLUIR
+                    PERFORM PROCESSO-EXCLUIR
+              END-EVALUATE.
+              PERFORM CONTINUA  UNTIL WS-OPCAO = "S" OR "N".
+
+       ESCOLHE-MODO.
+              DISPLAY "MODO (I-INCLUIR/A-ALTERAR/E-EXCLUIR)? [ ]"
+                 AT 0319.
+              ACCEPT WS-MODO AT 0361 WITH PROMPT AUTO.
+              IF NOT (MODO-INCLUIR OR MODO-ALTERAR OR MODO-EXCLUIR)
+                 DISPLAY "OPCAO INVALIDA" AT 1535
+                 PERFORM ESCOLHE-MODO
+              ELSE
+                 DISPLAY WS-ESPACO AT 1535.
+
+       PROCESSO-INCLUIR.
               PERFORM ENTRA-DADOS.
               PERFORM CALCULO-TOTAL.
+              MOVE DATA-SIS TO DATA-CAD-W.
               PERFORM GRAVAR  UNTIL WS-SALVA = "S" OR "N".
               IF WS-SALVA = "S"
                  PERFORM GRAVA-REG
               ELSE
                  DISPLAY "REGISTRO NAO GRAVADO" AT 2030.
-              PERFORM CONTINUA  UNTIL WS-OPCAO = "S" OR "N".
+
+       PROCESSO-ALTERAR.
+              PERFORM ENTRA-CODIGO-EXISTENTE.
+              IF WS-FL = 2
+                 MOVE DATA-CAD   TO DATA-CAD-W
+                 MOVE NOME        TO NOME-E
+                 MOVE QTDADE      TO QTDADE-E
+                 MOVE UNITARIO    TO UNITARIO-E
+                 MOVE FORNECEDOR    TO FORNECEDOR-E
+                 MOVE UNID-MEDIDA   TO UNID-MEDIDA-E
+                 MOVE PONTO-PEDIDO  TO PONTO-PEDIDO-E
+                 MOVE ESTOQUE-MAX   TO ESTOQUE-MAX-E
+                 DISPLAY NOME-E         AT 0636
+                 DISPLAY QTDADE-E       AT 0831
+                 DISPLAY UNITARIO-E     AT 1035
+                 DISPLAY FORNECEDOR-E   AT 1331
+                 DISPLAY UNID-MEDIDA-E  AT 1354
+                 DISPLAY PONTO-PEDIDO-E AT 1436
+                 DISPLAY ESTOQUE-MAX-E  AT 1461
+                 ACCEPT  NOME-E         AT 0636 WITH PROMPT AUTO
+                 PERFORM ENTRA-QTDADE UNTIL QTDADE-E >= WS-QTD-MINIMA
+                 ACCEPT  UNITARIO-E     AT 1035 WITH PROMPT AUTO
+                 ACCEPT  FORNECEDOR-E   AT 1331 WITH PROMPT AUTO
+                 ACCEPT  UNID-MEDIDA-E  AT 1354 WITH PROMPT AUTO
+                 ACCEPT  PONTO-PEDIDO-E AT 1436 WITH PROMPT AUTO
+                 ACCEPT  ESTOQUE-MAX-E  AT 1461 WITH PROMPT AUTO
+                 MOVE NOME-E          TO NOME-W
+                 MOVE QTDADE-E        TO QTDADE-W
+                 MOVE UNITARIO-E      TO UNITARIO-W
+                 MOVE FORNECEDOR-E    TO FORNECEDOR-W
+                 MOVE UNID-MEDIDA-E   TO UNID-MEDIDA-W
+                 MOVE PONTO-PEDIDO-E  TO PONTO-PEDIDO-W
+                 MOVE ESTOQUE-MAX-E   TO ESTOQUE-MAX-W
+                 PERFORM CALCULO-TOTAL
+                 PERFORM GRAVAR UNTIL WS-SALVA = "S" OR "N"
+                 IF WS-SALVA = "S"
+                    PERFORM REGRAVA-REG
+                 ELSE
+                    DISPLAY "REGISTRO NAO ALTERADO" AT 2030.
+
+       PROCESSO-EXCLUIR.
+              PERFORM ENTRA-CODIGO-EXISTENTE.
+              IF WS-FL = 2
+                 MOVE NOME     TO NOME-E
+                 MOVE QTDADE   TO QTDADE-E
+                 MOVE UNITARIO TO UNITARIO-E
+                 DISPLAY NOME-E     AT 0636
+                 DISPLAY QTDADE-E   AT 0831
+                 DISPLAY UNITARIO-E AT 1035
+                 DISPLAY "CONFIRMA EXCLUSAO (S/N)? [ ]" AT 1430
+                 ACCEPT  WS-SALVA AT 1458 WITH PROMPT AUTO
+                 IF WS-SALVA = "S"
+                    DELETE PRODUTOS
+                       INVALID KEY
+                          DISPLAY "ERRO AO EXCLUIR" AT 1535
+                       NOT INVALID KEY
+                          DISPLAY "REGISTRO EXCLUIDO" AT 1535
+                    END-DELETE
+                 ELSE
+                    DISPLAY "EXCLUSAO CANCELADA" AT 1535.
+
+       ENTRA-CODIGO-EXISTENTE.
+              ACCEPT CODIGO-E AT 0438 WITH PROMPT AUTO.
+              MOVE   CODIGO-E TO CODIGO-W.
+              MOVE   CODIGO-W TO CODIGO.
+              READ PRODUTOS
+                 INVALID KEY
+                    MOVE 1 TO WS-FL
+                    DISPLAY "REGISTRO NAO CADASTRADO" AT 2030
+                 NOT INVALID KEY
+                    MOVE 2 TO WS-FL
+              END-READ.
 
        IMP-TELA.
               DISPLAY ERASE AT 0101.
@@ -88,46 +218,67 @@
               DISPLAY DIA   AT 0205.
               DISPLAY MES   AT 0208.
               DISPLAY ANO   AT 0211.
+              MOVE DIA TO WS-DE-DIA.
+              MOVE MES TO WS-DE-MES.
+              MOVE ANO TO WS-DE-ANO.
+              CALL "Meses" USING WS-DATA-ENTRADA WS-DATA-EXTENSO.
+              DISPLAY WS-DATA-EXTENSO AT 0150.
       * ----------------------------- Inicialização das variáveis
-              MOVE SPACE  TO 	WS-OPCAO 
+              MOVE SPACE  TO 	WS-OPCAO
 				WS-SALVA
+				WS-MODO
               			NOME-E.
-              MOVE ZEROS  TO 	CODIGO-E 
+              MOVE ZEROS  TO 	CODIGO-E
 				QTDADE-E
-				UNITARIO-E 
+				UNITARIO-E
                                 TOTAL-E
+                                FORNECEDOR-E
+                                PONTO-PEDIDO-E
+                                ESTOQUE-MAX-E
                                 WS-FL.
+              MOVE SPACES TO UNID-MEDIDA-E.
               DISPLAY WS-ESPACO AT 1535.
 
        ENTRA-DADOS.
               PERFORM ENTRA-CODIGO UNTIL WS-FL = 1.
               ACCEPT NOME-E     AT 0636 WITH PROMPT AUTO.
-              ACCEPT QTDADE-E   AT 0831 WITH PROMPT AUTO.
-              ACCEPT UNITARIO-E AT 1035 WITH PROMPT AUTO.
-              MOVE   CODIGO-E   TO CODIGO-W.
-              MOVE   NOME-E     TO NOME-W.
-              MOVE   QTDADE-E   TO QTDADE-W.
-              MOVE   UNITARIO-E TO UNITARIO-W.
+              PERFORM ENTRA-QTDADE UNTIL QTDADE-E >= WS-QTD-MINIMA.
+              ACCEPT UNITARIO-E    AT 1035 WITH PROMPT AUTO.
+              ACCEPT FORNECEDOR-E    AT 1331 WITH PROMPT AUTO.
+              ACCEPT UNID-MEDIDA-E   AT 1354 WITH PROMPT AUTO.
+              ACCEPT PONTO-PEDIDO-E  AT 1436 WITH PROMPT AUTO.
+              ACCEPT ESTOQUE-MAX-E   AT 1461 WITH PROMPT AUTO.
+              MOVE   CODIGO-E        TO CODIGO-W.
+              MOVE   NOME-E          TO NOME-W.
+              MOVE   QTDADE-E        TO QTDADE-W.
+              MOVE   UNITARIO-E      TO UNITARIO-W.
+              MOVE   FORNECEDOR-E    TO FORNECEDOR-W.
+              MOVE   UNID-MEDIDA-E   TO UNID-MEDIDA-W.
+              MOVE   PONTO-PEDIDO-E  TO PONTO-PEDIDO-W.
+              MOVE   ESTOQUE-MAX-E   TO ESTOQUE-MAX-W.
+
+       ENTRA-QTDADE.
+              ACCEPT QTDADE-E AT 0831 WITH PROMPT AUTO.
+              IF QTDADE-E < WS-QTD-MINIMA
+                 DISPLAY "QUANTIDADE MINIMA = 10" AT 1535
+              ELSE
+                 DISPLAY WS-ESPACO AT 1535.
 
        ENTRA-CODIGO.
               ACCEPT CODIGO-E   AT 0438 WITH PROMPT AUTO.
               MOVE   CODIGO-E   TO CODIGO-W.
-              IF CODIGO-W = 9999
+              IF CODIGO-W = 9999999999999
                  DISPLAY WS-MENS1 AT 1535
                  CLOSE PRODUTOS
                  STOP RUN.
-              CLOSE PRODUTOS.
-              PERFORM ABRE-ARQ.
-              MOVE ZEROS TO WS-FL.
-              PERFORM LER-REGISTRO UNTIL WS-FL >= 1.
-              IF WS-FL = 2
-                 DISPLAY "REGISTO JA CADSTRADO" AT 2030.
-
-       LER-REGISTRO.
-              READ PRODUTOS NEXT AT END MOVE 1 TO WS-FL.
-              IF ARQST = "00"
-                 IF CODIGO-W = CODIGO
-                    MOVE 2 TO WS-FL.
+              MOVE CODIGO-W TO CODIGO.
+              READ PRODUTOS
+                 INVALID KEY
+                    MOVE 1 TO WS-FL
+                 NOT INVALID KEY
+                    MOVE 2 TO WS-FL
+                    DISPLAY "REGISTO JA CADSTRADO" AT 2030
+              END-READ.
 
        CALCULO-TOTAL.
               COMPUTE TOTAL-W = QTDADE-W * UNITARIO-W.
@@ -139,15 +290,20 @@
               ACCEPT WS-SALVA AT 1445 WITH PROMPT AUTO.
 
        GRAVA-REG.
-              CLOSE PRODUTOS.
-              OPEN EXTEND PRODUTOS.
               MOVE REG-PROD-W TO REG-PROD.
-              WRITE REG-PROD.
-              IF ARQST NOT = "00"
-                   DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
-                   STOP " ".
-              CLOSE PRODUTOS.
-              PERFORM ABRE-ARQ.
+              WRITE REG-PROD
+                 INVALID KEY
+                    DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
+                    STOP " "
+              END-WRITE.
+
+       REGRAVA-REG.
+              MOVE REG-PROD-W TO REG-PROD.
+              REWRITE REG-PROD
+                 INVALID KEY
+                    DISPLAY "ERRO DE GRAVA€ÇO" AT 1535
+                    STOP " "
+              END-REWRITE.
 
        CONTINUA.
               DISPLAY "CONTINUA (S/N)? [ ]" AT 1430.
