@@ -0,0 +1,94 @@
+      * -----------------------------------------------------------
+      * EXPORTA CLIENTES DE FILE1 (clientes.dat) PARA UM ARQUIVO
+      * DE ETIQUETAS DE MALA DIRETA (formato impressora de etiquetas)
+      * -----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIETIQ.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CPF WITH DUPLICATES.
+
+           SELECT ETIQUETAS ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-STAT2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-NOME     PIC X(40).
+           05 FS-ENDERECO PIC X(40).
+           05 FS-CPF      PIC 9(11) BLANK WHEN ZEROS.
+           05 FS-CEP      PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-CIDADE   PIC X(20).
+           05 FS-UF       PIC X(02).
+
+       FD ETIQUETAS LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-ETQ
+                VALUE OF FILE-ID IS "ETIQUETAS.TXT".
+          01 LINHA-ETQ              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT  PIC X(02).
+       77 FS-STAT2 PIC X(02).
+       77 WS-FIM PIC X VALUE "N".
+       77 WS-CONT-ETIQ PIC 9(04) VALUE ZEROS.
+       01 LINHA-BRANCO PIC X(80) VALUE SPACES.
+       01 LINHA-CEP-CIDADE.
+           05 LC-CEP      PIC 9(05).
+           05 FILLER      PIC X(01) VALUE "-".
+           05 LC-CEP-FIM  PIC 9(03).
+           05 FILLER      PIC X(02) VALUE SPACES.
+           05 LC-CIDADE   PIC X(20).
+           05 FILLER      PIC X(01) VALUE SPACES.
+           05 LC-UF       PIC X(02).
+       01 LINHA-RESUMO.
+           05 FILLER PIC X(25) VALUE "ETIQUETAS GERADAS: ".
+           05 LR-CONT PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           PERFORM ABRE-ARQ.
+           PERFORM GERA-ETIQUETA UNTIL WS-FIM = "S".
+           PERFORM FINALIZA.
+
+       ABRE-ARQ.
+           OPEN INPUT FILE1.
+           OPEN OUTPUT ETIQUETAS.
+
+       GERA-ETIQUETA.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM
+               NOT AT END
+                   MOVE FS-NOME     TO LINHA-ETQ
+                   WRITE LINHA-ETQ
+                   MOVE FS-ENDERECO TO LINHA-ETQ
+                   WRITE LINHA-ETQ
+                   MOVE FS-CEP (1:5)  TO LC-CEP
+                   MOVE FS-CEP (6:3)  TO LC-CEP-FIM
+                   MOVE FS-CIDADE     TO LC-CIDADE
+                   MOVE FS-UF         TO LC-UF
+                   MOVE LINHA-CEP-CIDADE TO LINHA-ETQ
+                   WRITE LINHA-ETQ
+                   MOVE LINHA-BRANCO TO LINHA-ETQ
+                   WRITE LINHA-ETQ
+                   ADD 1 TO WS-CONT-ETIQ
+           END-READ.
+
+       FINALIZA.
+           MOVE WS-CONT-ETIQ TO LR-CONT.
+           DISPLAY "ETIQUETAS GERADAS: ETIQUETAS.TXT".
+           DISPLAY LINHA-RESUMO.
+           CLOSE FILE1.
+           CLOSE ETIQUETAS.
+           STOP RUN.
