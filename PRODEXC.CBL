@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRODEXC.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS LABEL RECORD STANDARD
+                DATA RECORD IS REG-PROD
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-PROD.
+                02 CODIGO         PIC 9(13).
+                02 NOME           PIC X(30).
+                02 QTDADE         PIC 9(04).
+                02 UNITARIO       PIC 9(05)V99.
+                02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "PRODEXC.TXT".
+          01 LINHA-REL             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST                 PIC X(02).
+          01 ARQST2                PIC X(02).
+          01 WS-FIM                PIC X(01) VALUE "N".
+          01 WS-CONT-ITENS         PIC 9(04) VALUE ZEROS.
+          01 LINHA-CAB1            PIC X(80) VALUE
+             "RELATORIO DE EXCECOES DE ESTOQUE".
+          01 LINHA-CAB2            PIC X(80) VALUE
+             "CODIGO  NOME             QTDADE  PEDIDO  MAXIMO SITUACAO".
+          01 LINHA-DET.
+                02 LD-CODIGO       PIC Z(12)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-NOME         PIC X(30).
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-QTDADE       PIC Z.ZZ9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-PEDIDO       PIC Z.ZZ9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-MAXIMO       PIC Z.ZZ9.
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-SITUACAO     PIC X(18).
+          01 LINHA-TOTAL.
+                02 FILLER          PIC X(20) VALUE
+                   "TOTAL DE EXCECOES: ".
+                02 LT-CONT         PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              PERFORM VERIFICA-EXCECOES UNTIL WS-FIM = "S".
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN INPUT PRODUTOS.
+              OPEN OUTPUT RELATORIO.
+              MOVE LINHA-CAB1 TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE LINHA-CAB2 TO LINHA-REL.
+              WRITE LINHA-REL.
+
+       VERIFICA-EXCECOES.
+              READ PRODUTOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM
+                 NOT AT END
+                    IF QTDADE < PONTO-PEDIDO OR QTDADE > ESTOQUE-MAX
+                       MOVE CODIGO       TO LD-CODIGO
+                       MOVE NOME         TO LD-NOME
+                       MOVE QTDADE       TO LD-QTDADE
+                       MOVE PONTO-PEDIDO TO LD-PEDIDO
+                       MOVE ESTOQUE-MAX  TO LD-MAXIMO
+                       IF QTDADE < PONTO-PEDIDO
+                          MOVE "ABAIXO DO PEDIDO" TO LD-SITUACAO
+                       ELSE
+                          MOVE "ACIMA DO MAXIMO"  TO LD-SITUACAO
+                       END-IF
+                       MOVE LINHA-DET TO LINHA-REL
+                       WRITE LINHA-REL
+                       ADD 1 TO WS-CONT-ITENS
+                    END-IF
+              END-READ.
+
+       FINALIZA.
+              MOVE WS-CONT-ITENS TO LT-CONT.
+              MOVE LINHA-TOTAL TO LINHA-REL.
+              WRITE LINHA-REL.
+              DISPLAY "RELATORIO GERADO: PRODEXC.TXT".
+              DISPLAY "EXCECOES ENCONTRADAS: " WS-CONT-ITENS.
+              CLOSE PRODUTOS.
+              CLOSE RELATORIO.
+              STOP RUN.
