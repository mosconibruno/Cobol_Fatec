@@ -0,0 +1,186 @@
+      * -----------------------------------------------------------
+      * EXTRATO NOTURNO: CONTA O TOTAL DE CLIENTES EM FILE1 E LISTA,
+      * A PARTIR DO HISTÓRICO DE ALTERAÇÕES (HISTCLI.TXT), TODO
+      * REGISTRO (FS-FONE) ALTERADO NA DATA INFORMADA
+      * -----------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILE1 ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS FS-STAT
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CPF WITH DUPLICATES.
+
+           SELECT HISTORICO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-STAT-HIST.
+
+           SELECT RELATORIO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-STAT-REL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FILE1 VALUE OF FILE-ID IS "clientes.dat".
+       01 FILE1-REC.
+           05 FS-KEY.
+               10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
+           05 FS-NOME     PIC X(40).
+           05 FS-ENDERECO PIC X(40).
+           05 FS-CPF      PIC 9(11) BLANK WHEN ZEROS.
+           05 FS-CEP      PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-CIDADE   PIC X(20).
+           05 FS-UF       PIC X(02).
+
+       FD HISTORICO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-HIST
+                VALUE OF FILE-ID IS "HISTCLI.TXT".
+          01 LINHA-HIST             PIC X(200).
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "CLIDIA.TXT".
+          01 LINHA-REL              PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT      PIC X(02).
+       77 FS-STAT-HIST PIC X(02).
+       77 FS-STAT-REL  PIC X(02).
+       77 WS-FIM       PIC X VALUE "N".
+       77 WS-CONT-CLIENTES PIC 9(06) VALUE ZEROS.
+       77 WS-CONT-ALTERADOS PIC 9(06) VALUE ZEROS.
+       77 WS-RESP      PIC X(01).
+       01 DATA-SIS.
+           05 DS-ANO PIC 9(04).
+           05 DS-MES PIC 9(02).
+           05 DS-DIA PIC 9(02).
+       01 WS-DATA-PESQ.
+           05 WS-DATA-PESQ-ANO PIC 9(04).
+           05 WS-DATA-PESQ-MES PIC 9(02).
+           05 WS-DATA-PESQ-DIA PIC 9(02).
+       01 LINHA-HIST-DET.
+           05 LH-ANO PIC 9(04).
+           05 FILLER PIC X VALUE "-".
+           05 LH-MES PIC 9(02).
+           05 FILLER PIC X VALUE "-".
+           05 LH-DIA PIC 9(02).
+           05 FILLER PIC X(02).
+           05 LH-FONE PIC 9(09).
+           05 FILLER PIC X(02).
+           05 LH-NOME PIC X(40).
+           05 FILLER PIC X(02).
+           05 LH-ENDERECO PIC X(40).
+           05 FILLER PIC X(02).
+           05 LH-CPF PIC 9(11).
+           05 FILLER PIC X(02).
+           05 LH-CEP PIC 9(08).
+           05 FILLER PIC X(02).
+           05 LH-CIDADE PIC X(20).
+           05 FILLER PIC X(02).
+           05 LH-UF PIC X(02).
+           05 FILLER PIC X(02).
+           05 LH-DATA-EXTENSO PIC X(40).
+       01 WS-DATA-HIST.
+           05 WS-DATA-HIST-ANO PIC 9(04).
+           05 WS-DATA-HIST-MES PIC 9(02).
+           05 WS-DATA-HIST-DIA PIC 9(02).
+       01 LINHA-CAB1             PIC X(80).
+       01 LINHA-CAB2             PIC X(80) VALUE
+          "FONE ALTERADO   NOME ANTERIOR".
+       01 LINHA-DET.
+           02 LD-FONE         PIC Z(08)9.
+           02 FILLER          PIC X(03) VALUE SPACES.
+           02 LD-NOME         PIC X(40).
+       01 LINHA-RESUMO1.
+           02 FILLER PIC X(30) VALUE "TOTAL DE CLIENTES CADASTRADOS:".
+           02 LR-TOTAL-CLI PIC Z(5)9.
+       01 LINHA-RESUMO2.
+           02 FILLER PIC X(30) VALUE "REGISTROS ALTERADOS NO DIA:  ".
+           02 LR-TOTAL-ALT PIC Z(5)9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+           MOVE DS-ANO TO WS-DATA-PESQ-ANO.
+           MOVE DS-MES TO WS-DATA-PESQ-MES.
+           MOVE DS-DIA TO WS-DATA-PESQ-DIA.
+           DISPLAY "USAR A DATA DE HOJE (S/N)? [ ]".
+           ACCEPT WS-RESP.
+           IF WS-RESP NOT = "S" AND NOT = "s"
+               DISPLAY "DIGITE A DATA (AAAAMMDD): "
+               ACCEPT WS-DATA-PESQ
+           END-IF.
+           PERFORM ABRE-ARQ.
+           PERFORM CONTA-CLIENTES UNTIL WS-FIM = "S".
+           PERFORM LISTA-ALTERACOES.
+           PERFORM FINALIZA.
+
+       ABRE-ARQ.
+           OPEN INPUT FILE1.
+           OPEN OUTPUT RELATORIO.
+           STRING "EXTRATO NOTURNO DE CLIENTES - "
+                  WS-DATA-PESQ-DIA DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-DATA-PESQ-MES DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-DATA-PESQ-ANO DELIMITED BY SIZE
+                  INTO LINHA-CAB1.
+           MOVE LINHA-CAB1 TO LINHA-REL.
+           WRITE LINHA-REL.
+
+       CONTA-CLIENTES.
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-FIM
+               NOT AT END
+                   ADD 1 TO WS-CONT-CLIENTES
+           END-READ.
+
+      * -----------------------------------
+      * PERCORRE O HISTÓRICO DE ALTERAÇÕES E LISTA OS REGISTROS
+      * TOCADOS NA DATA PESQUISADA
+       LISTA-ALTERACOES.
+           MOVE LINHA-CAB2 TO LINHA-REL.
+           WRITE LINHA-REL.
+           OPEN INPUT HISTORICO.
+           IF FS-STAT-HIST = "00"
+               MOVE "N" TO WS-FIM
+               PERFORM UNTIL WS-FIM = "S"
+                   READ HISTORICO
+                       AT END
+                           MOVE "S" TO WS-FIM
+                       NOT AT END
+                           MOVE LINHA-HIST TO LINHA-HIST-DET
+                           MOVE LH-ANO TO WS-DATA-HIST-ANO
+                           MOVE LH-MES TO WS-DATA-HIST-MES
+                           MOVE LH-DIA TO WS-DATA-HIST-DIA
+                           IF WS-DATA-HIST = WS-DATA-PESQ
+                               MOVE LH-FONE TO LD-FONE
+                               MOVE LH-NOME TO LD-NOME
+                               MOVE LINHA-DET TO LINHA-REL
+                               WRITE LINHA-REL
+                               ADD 1 TO WS-CONT-ALTERADOS
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORICO
+           END-IF.
+
+       FINALIZA.
+           MOVE WS-CONT-CLIENTES TO LR-TOTAL-CLI.
+           MOVE LINHA-RESUMO1 TO LINHA-REL.
+           WRITE LINHA-REL.
+           MOVE WS-CONT-ALTERADOS TO LR-TOTAL-ALT.
+           MOVE LINHA-RESUMO2 TO LINHA-REL.
+           WRITE LINHA-REL.
+           DISPLAY "RELATORIO GERADO: CLIDIA.TXT".
+           DISPLAY "TOTAL DE CLIENTES: " WS-CONT-CLIENTES.
+           DISPLAY "ALTERADOS NO DIA: " WS-CONT-ALTERADOS.
+           CLOSE FILE1.
+           CLOSE RELATORIO.
+           STOP RUN.
