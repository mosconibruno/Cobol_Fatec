@@ -3,15 +3,39 @@
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+           select log-equacao assign to disk
+           organization line sequential
+           file status arqst-log.
+
        data division.
+       file section.
+       fd  log-equacao label record standard
+               data record is linha-log
+               value of file-id is "EQUACAOLOG.TXT".
+          01 linha-log pic x(100).
+
        working-storage section.
+           01 arqst-log pic x(02).
+           01 ws-tem-raiz pic x(01) value spaces.
+               88 sem-raiz     value "N".
+               88 raiz-unica   value "U".
+               88 duas-raizes  value "D".
            01 equacao.
-               02 a pic 9(2).
-               02 b pic 9(2).
-               02 c pic 9(2).
-               02 d pic S9(3).
-               02 x1 pic 9(2).
-               02 x2 pic 9(2).
+               02 a pic S9(3)V99.
+               02 b pic S9(3)V99.
+               02 c pic S9(3)V99.
+               02 d pic S9(7)V9999.
+               02 x1 pic S9(3)V99.
+               02 x2 pic S9(3)V99.
+           01 equacao-editada.
+               02 a-e pic -999.99.
+               02 b-e pic -999.99.
+               02 c-e pic -999.99.
+               02 d-e pic -9999999.9999.
+               02 x1-e pic -999.99.
+               02 x2-e pic -999.99.
        screen section.
            01 tela1.
                02 line 01 column 01 value "--Programa Equacao 2 Grau--".
@@ -33,41 +57,70 @@
            display erase at 0101.
            display tela1 at 0101.
        Entrada-Dados.
-           accept a at 0222.
-           if a = 0 
+           accept a-e at 0222.
+           move a-e to a.
+           if a = 0
                display "Digite outro valor para A" at 0501
-               accept a at 0222.
-           accept b at 0323.
-           accept c at 0423.
+               accept a-e at 0222
+               move a-e to a.
+           accept b-e at 0323.
+           move b-e to b.
+           accept c-e at 0423.
+           move c-e to c.
        Calcula-Delta.
            compute d =  b*b - 4*a*c.
            Perform Resultado-Delta.
        Resultado-Delta.
+           move d to d-e.
            display "O valor de Delta eh: " at 0601.
-           display d at 0622.
+           display d-e at 0622.
        Calcula-x.
            if d < 0
                display "Nao existe raiz" at 0701
-               stop run
+               move "N" to ws-tem-raiz
            else
                if d = 0
                    compute x1 = -b /(2*a)
+                   move x1 to x1-e
                    display "O valor de x eh: " at 0901
-                   display x1 at 0917
-                   stop run
+                   display x1-e at 0917
+                   move "U" to ws-tem-raiz
                else
                    compute x1 = -b + function sqrt(d) / (2*a)
-                   compute x2 = -b - function sqrt(d) / (2*a).
-           Perform Resultado-x.
+                   compute x2 = -b - function sqrt(d) / (2*a)
+                   move "D" to ws-tem-raiz
+                   Perform Resultado-x.
        Resultado-x.
+           move x1 to x1-e.
+           move x2 to x2-e.
            display "O valor de x1 eh: " at 1101.
-           display x1 at 1122.
+           display x1-e at 1122.
            display "O valor de x2 eh: " at 1201.
-           display x2 at 1222.
+           display x2-e at 1222.
            display " " at 1301.
        Saida.
-           
+           Perform Grava-Log.
            display "----Programa Encerrado----" at 2501.
-                   
+
+       Grava-Log.
+           open extend log-equacao.
+           if arqst-log = "05" or arqst-log = "35"
+               open output log-equacao.
+           evaluate true
+               when sem-raiz
+                   string "A=" a-e " B=" b-e " C=" c-e
+                          " DELTA=" d-e " RESULTADO=SEM RAIZ REAL"
+                          delimited by size into linha-log
+               when raiz-unica
+                   string "A=" a-e " B=" b-e " C=" c-e
+                          " DELTA=" d-e " X=" x1-e
+                          delimited by size into linha-log
+               when duas-raizes
+                   string "A=" a-e " B=" b-e " C=" c-e
+                          " DELTA=" d-e " X1=" x1-e " X2=" x2-e
+                          delimited by size into linha-log
+           end-evaluate.
+           write linha-log.
+           close log-equacao.
 
        end program Equacao2GrauEstruturada.
