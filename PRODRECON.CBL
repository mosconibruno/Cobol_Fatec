@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRODRECON.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE SEQUENTIAL
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST2.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS LABEL RECORD STANDARD
+                DATA RECORD IS REG-PROD
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-PROD.
+                02 CODIGO         PIC 9(13).
+                02 NOME           PIC X(30).
+                02 QTDADE         PIC 9(04).
+                02 UNITARIO       PIC 9(05)V99.
+                02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "RECONCIL.TXT".
+          01 LINHA-REL             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST                 PIC X(02).
+          01 ARQST2                PIC X(02).
+          01 WS-FIM                PIC X(01) VALUE "N".
+          01 WS-TOTAL-RECALC       PIC 9(06)V99.
+          01 WS-GRANDE-TOTAL       PIC 9(09)V99 VALUE ZEROS.
+          01 WS-CONT-DIVERG        PIC 9(04) VALUE ZEROS.
+          01 LINHA-CAB1            PIC X(80) VALUE
+             "RECONCILIACAO DE VALOR DO ESTOQUE".
+          01 LINHA-CAB2            PIC X(80) VALUE
+             "CODIGO  NOME                    TOTAL  RECALC SITUACAO".
+          01 LINHA-DET.
+                02 LD-CODIGO       PIC Z(12)9.
+                02 FILLER          PIC X(02) VALUE SPACES.
+                02 LD-NOME         PIC X(30).
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-TOTAL        PIC ZZZ.ZZ9,99.
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-RECALC       PIC ZZZ.ZZ9,99.
+                02 FILLER          PIC X(01) VALUE SPACES.
+                02 LD-SITUACAO     PIC X(11).
+          01 LINHA-TOTAL.
+                02 FILLER          PIC X(25) VALUE
+                   "VALOR TOTAL DO ESTOQUE: ".
+                02 LT-GRANDE-TOTAL PIC ZZ.ZZZ.ZZZ,99.
+          01 LINHA-DIVERG.
+                02 FILLER          PIC X(30) VALUE
+                   "REGISTROS COM DIVERGENCIA: ".
+                02 LT-DIVERG       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              PERFORM ABRE-ARQ.
+              PERFORM RECONCILIA UNTIL WS-FIM = "S".
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN INPUT PRODUTOS.
+              OPEN OUTPUT RELATORIO.
+              MOVE LINHA-CAB1 TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE LINHA-CAB2 TO LINHA-REL.
+              WRITE LINHA-REL.
+
+       RECONCILIA.
+              READ PRODUTOS NEXT RECORD
+                 AT END
+                    MOVE "S" TO WS-FIM
+                 NOT AT END
+                    COMPUTE WS-TOTAL-RECALC = QTDADE * UNITARIO
+                    MOVE CODIGO         TO LD-CODIGO
+                    MOVE NOME           TO LD-NOME
+                    MOVE TOTAL          TO LD-TOTAL
+                    MOVE WS-TOTAL-RECALC TO LD-RECALC
+                    IF TOTAL = WS-TOTAL-RECALC
+                       MOVE "OK"         TO LD-SITUACAO
+                    ELSE
+                       MOVE "DIVERGENTE" TO LD-SITUACAO
+                       ADD 1 TO WS-CONT-DIVERG
+                    END-IF
+                    MOVE LINHA-DET TO LINHA-REL
+                    WRITE LINHA-REL
+                    ADD WS-TOTAL-RECALC TO WS-GRANDE-TOTAL
+              END-READ.
+
+       FINALIZA.
+              MOVE WS-GRANDE-TOTAL TO LT-GRANDE-TOTAL.
+              MOVE LINHA-TOTAL TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE WS-CONT-DIVERG TO LT-DIVERG.
+              MOVE LINHA-DIVERG TO LINHA-REL.
+              WRITE LINHA-REL.
+              DISPLAY "RELATORIO GERADO: RECONCIL.TXT".
+              DISPLAY "DIVERGENCIAS ENCONTRADAS: " WS-CONT-DIVERG.
+              CLOSE PRODUTOS.
+              CLOSE RELATORIO.
+              STOP RUN.
