@@ -6,9 +6,14 @@
        FILE-CONTROL.
            SELECT FILE1 ASSIGN TO DISK
                ORGANIZATION IS INDEXED
-               ACCESS MODE IS RANDOM
+               ACCESS MODE IS DYNAMIC
                FILE STATUS IS FS-STAT
-               RECORD KEY IS FS-KEY.
+               RECORD KEY IS FS-KEY
+               ALTERNATE RECORD KEY IS FS-CPF WITH DUPLICATES.
+
+           SELECT HISTORICO ASSIGN TO DISK
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS FS-STAT-HIST.
 
        DATA DIVISION.
        FILE SECTION.
@@ -18,24 +23,82 @@
                10 FS-FONE PIC 9(09) BLANK WHEN ZEROS.
            05 FS-NOME     PIC X(40).
            05 FS-ENDERECO PIC X(40).
-           05 FILLER      PIC X(20).
+           05 FS-CPF      PIC 9(11) BLANK WHEN ZEROS.
+           05 FS-CEP      PIC 9(08) BLANK WHEN ZEROS.
+           05 FS-CIDADE   PIC X(20).
+           05 FS-UF       PIC X(02).
+
+       FD HISTORICO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-HIST
+                VALUE OF FILE-ID IS "HISTCLI.TXT".
+          01 LINHA-HIST             PIC X(200).
 
        WORKING-STORAGE SECTION.
+       77 FS-STAT-HIST PIC X(02).
+       01 DATA-SIS.
+           05 DS-ANO PIC 9(04).
+           05 DS-MES PIC 9(02).
+           05 DS-DIA PIC 9(02).
+       01 LINHA-HIST-DET.
+           05 LH-ANO PIC 9(04).
+           05 FILLER PIC X VALUE "-".
+           05 LH-MES PIC 9(02).
+           05 FILLER PIC X VALUE "-".
+           05 LH-DIA PIC 9(02).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-FONE PIC 9(09).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-NOME PIC X(40).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-ENDERECO PIC X(40).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-CPF PIC 9(11).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-CEP PIC 9(08).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-CIDADE PIC X(20).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-UF PIC X(02).
+           05 FILLER PIC X(02) VALUE SPACES.
+           05 LH-DATA-EXTENSO PIC X(40).
+       01 WS-DATA-ENTRADA.
+           05 WS-DE-DIA PIC 99.
+           05 WS-DE-MES PIC 99.
+           05 WS-DE-ANO PIC 9(04).
+       01 WS-ANTIGO-REG.
+           05 WS-ANTIGO-FONE     PIC 9(09).
+           05 WS-ANTIGO-NOME     PIC X(40).
+           05 WS-ANTIGO-ENDERECO PIC X(40).
+           05 WS-ANTIGO-CPF      PIC 9(11).
+           05 WS-ANTIGO-CEP      PIC 9(08).
+           05 WS-ANTIGO-CIDADE   PIC X(20).
+           05 WS-ANTIGO-UF       PIC X(02).
+       01 WS-PARC-NOME PIC X(40).
+       77 WS-LEN-BUSCA PIC 99 VALUE ZEROS.
+       77 WS-POS PIC 99 VALUE ZEROS.
+       77 WS-ACHOU-NOME PIC X VALUE "N".
+       77 WS-ACHOU-ALGUM PIC X VALUE "N".
+       77 WS-DDD PIC X(02).
+       77 WS-FONE-VALIDO PIC X VALUE "N".
 
        01 WS-MODULO.
            05 FILLER PIC X(11) VALUE "CLIENTES -".
            05 WS-OP PIC X(20) VALUE SPACES.
            
        77 WS-OPCAO PIC X.
-           88 E-INCLUIR   VALUE IS "1".
-           88 E-CONSULTAR VALUE IS "2".
-           88 E-ALTERAR   VALUE IS "3".
-           88 E-EXCLUIR   VALUE IS "4".
-           88 E-ENCERRAR  VALUE IS "X" "x".
-       77 FS-STAT PIC 9(02).
-           88 FS-OK         VALUE ZEROS.
-           88 FS-CANCELA    VALUE 99.
-           88 FS-NAO-EXISTE VALUE 35.
+           88 E-INCLUIR      VALUE IS "1".
+           88 E-CONSULTAR    VALUE IS "2".
+           88 E-ALTERAR      VALUE IS "3".
+           88 E-EXCLUIR      VALUE IS "4".
+           88 E-CONSULT-CPF  VALUE IS "5".
+           88 E-LISTAR       VALUE IS "6".
+           88 E-PESQ-NOME    VALUE IS "7".
+           88 E-ENCERRAR     VALUE IS "X" "x".
+       77 FS-STAT PIC X(02).
+           88 FS-OK                   VALUE "00".
+           88 FS-CANCELA              VALUE "99".
+           88 FS-NAO-EXISTE           VALUE "35".
+           88 FS-REGISTRO-BLOQUEADO   VALUE "51".
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
            
@@ -46,7 +109,18 @@
        
        77 WS-STATUS PIC X(30).
        77 WS-MSGERRO PIC X(80).
-           
+       77 WS-LIN-ATUAL PIC 99.
+       77 WS-FIM-LISTA PIC X VALUE "N".
+       77 WS-DUPLICADO PIC X VALUE "N".
+       01 WS-NOVO-REG.
+           05 WS-NOVO-FONE     PIC 9(09).
+           05 WS-NOVO-NOME     PIC X(40).
+           05 WS-NOVO-ENDERECO PIC X(40).
+           05 WS-NOVO-CPF      PIC 9(11).
+           05 WS-NOVO-CEP      PIC 9(08).
+           05 WS-NOVO-CIDADE   PIC X(20).
+           05 WS-NOVO-UF       PIC X(02).
+
        COPY screenio.
        
        SCREEN SECTION.
@@ -72,10 +146,13 @@
            05 LINE 08 COLUMN 15 VALUE "2 - CONSULTAR".
            05 LINE 09 COLUMN 15 VALUE "3 - ALTERAR".
            05 LINE 10 COLUMN 15 VALUE "4 - EXCLUIR".
-           05 LINE 11 COLUMN 15 VALUE "X - ENCERRAR".
-           05 LINE 13 COLUMN 15 VALUE "OPÇÃO: ".
-           05 LINE 13 COL PLUS 1 USING WS-OPCAO AUTO.
-               
+           05 LINE 11 COLUMN 15 VALUE "5 - CONSULTAR POR CPF".
+           05 LINE 12 COLUMN 15 VALUE "6 - LISTAR TODOS".
+           05 LINE 13 COLUMN 15 VALUE "7 - PESQUISAR POR NOME".
+           05 LINE 14 COLUMN 15 VALUE "X - ENCERRAR".
+           05 LINE 16 COLUMN 15 VALUE "OPÇÃO: ".
+           05 LINE 16 COL PLUS 1 USING WS-OPCAO AUTO.
+
        01 SS-TELA-REGISTRO.
            05 SS-CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE "TELEFONE:".
@@ -86,7 +163,36 @@
                10 COLUMN PLUS 2 PIC X(40) USING FS-NOME.
                10 LINE 12 COLUMN 10 VALUE "ENDEREÇO:".
                10 COLUMN PLUS 2 PIC X(40) USING FS-ENDERECO.
-               
+               10 LINE 13 COLUMN 10 VALUE "     CPF:".
+               10 COLUMN PLUS 2 PIC 9(11) USING FS-CPF
+                  BLANK WHEN ZEROS.
+               10 LINE 14 COLUMN 10 VALUE "     CEP:".
+               10 COLUMN PLUS 2 PIC 9(08) USING FS-CEP
+                  BLANK WHEN ZEROS.
+               10 LINE 15 COLUMN 10 VALUE "  CIDADE:".
+               10 COLUMN PLUS 2 PIC X(20) USING FS-CIDADE.
+               10 LINE 16 COLUMN 10 VALUE "      UF:".
+               10 COLUMN PLUS 2 PIC X(02) USING FS-UF.
+
+       01 SS-BUSCA-CPF FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "     CPF:".
+           05 COLUMN PLUS 2 PIC 9(11) USING FS-CPF
+              BLANK WHEN ZEROS.
+
+       01 SS-BUSCA-NOME FOREGROUND-COLOR 2.
+           05 LINE 10 COLUMN 10 VALUE "NOME (PARCIAL):".
+           05 COLUMN PLUS 2 PIC X(40) USING WS-PARC-NOME.
+
+       01 SS-LISTA-CAB.
+           05 LINE 03 COLUMN 02 VALUE "TELEFONE".
+           05 COLUMN 14 VALUE "NOME".
+           05 COLUMN 56 VALUE "ENDEREÇO".
+
+       01 SS-LISTA-ITEM.
+           05 LINE WS-LIN-ATUAL COLUMN 02 PIC 9(09) FROM FS-FONE.
+           05 COLUMN 14 PIC X(40) FROM FS-NOME.
+           05 COLUMN 56 PIC X(24) FROM FS-ENDERECO.
+
        01 SS-ERRO.
            05 FILLER FOREGROUND-COLOR 4 BACKGROUND-COLOR 1 HIGHLIGHT.
                10 LINE WS-NUML COLUMN 2 PIC X(80) FROM WS-MSGERRO BELL.
@@ -115,6 +221,12 @@
                        PERFORM ALTERA THRU ALTERA-FIM
                    WHEN E-EXCLUIR
                        PERFORM EXCLUI THRU EXCLUI-FIM
+                   WHEN E-CONSULT-CPF
+                       PERFORM CONSULTA-CPF THRU CONSULTA-CPF-FIM
+                   WHEN E-LISTAR
+                       PERFORM LISTAR THRU LISTAR-FIM
+                   WHEN E-PESQ-NOME
+                       PERFORM PESQUISA-NOME THRU PESQUISA-NOME-FIM
                END-EVALUATE
            END-PERFORM.
        FINALIZA.
@@ -133,10 +245,27 @@
                GO INCLUI-FIM
            END-IF
            IF FS-NOME EQUAL SPACES OR FS-ENDERECO EQUAL SPACES
-               MOVE "FAVOR INFORMAR NOME E ENDEREÇO" TO WS-MSGERRO 
+               MOVE "FAVOR INFORMAR NOME E ENDEREÇO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               GO INCLUI-LOOP
+           END-IF
+           PERFORM VALIDA-TELEFONE.
+           IF WS-FONE-VALIDO = "N"
+               MOVE "TELEFONE INVÁLIDO (DDD/QTDE DE DIGITOS)"
+                   TO WS-MSGERRO
                PERFORM MOSTRA-ERRO
                GO INCLUI-LOOP
            END-IF
+           PERFORM VERIFICA-DUPLICADO THRU VERIFICA-DUPLICADO-FIM.
+           IF WS-DUPLICADO = "S"
+               MOVE "N" TO WS-ERRO
+               MOVE "NOME JÁ CADASTRADO - CONFIRMA GRAVAÇÃO (S/N)?"
+                   TO WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF NOT E-SIM
+                   GO INCLUI-LOOP
+               END-IF
+           END-IF
            WRITE FILE1-REC
            INVALID KEY
                MOVE "CLIENTE JÁ EXISTE" TO WS-MSGERRO
@@ -165,7 +294,133 @@
            END-IF.
            GO CONSULTA-LOOP.
        CONSULTA-FIM.
-           
+
+      * -----------------------------------
+       CONSULTA-CPF.
+           MOVE "CONSULTA POR CPF" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+       CONSULTA-CPF-LOOP.
+           MOVE SPACES TO FILE1-REC.
+           DISPLAY SS-BUSCA-CPF.
+           PERFORM LE-CLIENTE-CPF THRU LE-CLIENTE-CPF-FIM.
+           IF FS-CANCELA
+               GO CONSULTA-CPF-FIM
+           END-IF
+           IF FS-OK
+               DISPLAY SS-TELA-REGISTRO
+               MOVE "PRESSIONE ENTER" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+           GO CONSULTA-CPF-LOOP.
+       CONSULTA-CPF-FIM.
+
+      * -----------------------------------
+      * LISTA TODOS OS CLIENTES EM ORDEM DE CHAVE, COM PAGINAÇÃO
+       LISTAR.
+           MOVE "LISTAGEM DE CLIENTES" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           MOVE "N" TO WS-FIM-LISTA.
+           DISPLAY SS-CLS.
+           DISPLAY SS-LISTA-CAB.
+           MOVE 5 TO WS-LIN-ATUAL.
+           MOVE LOW-VALUES TO FILE1-REC.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE "PONTO NÃO ENCONTRADO" TO WS-MSGERRO
+                   MOVE "Y" TO WS-FIM-LISTA
+           END-START.
+       LISTAR-LOOP.
+           IF WS-FIM-LISTA = "Y"
+               GO LISTAR-FIM
+           END-IF
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-FIM-LISTA
+                   GO LISTAR-LOOP
+           END-READ
+           DISPLAY SS-LISTA-ITEM
+           ADD 1 TO WS-LIN-ATUAL
+           IF WS-LIN-ATUAL >= WS-NUML
+               MOVE "PRESSIONE ENTER (ESC ENCERRA)" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+               IF COB-CRT-STATUS = COB-SCR-ESC
+                   MOVE "Y" TO WS-FIM-LISTA
+                   GO LISTAR-LOOP
+               END-IF
+               DISPLAY SS-CLS
+               DISPLAY SS-LISTA-CAB
+               MOVE 5 TO WS-LIN-ATUAL
+           END-IF
+           GO LISTAR-LOOP.
+       LISTAR-FIM.
+
+      * -----------------------------------
+      * PESQUISA CLIENTES POR PARTE DO NOME E LISTA OS CANDIDATOS
+       PESQUISA-NOME.
+           MOVE "PESQUISA POR NOME" TO WS-OP.
+           MOVE "ESC PARA ENCERRAR" TO WS-STATUS.
+           DISPLAY SS-CLS.
+           MOVE SPACES TO WS-PARC-NOME.
+           DISPLAY SS-BUSCA-NOME.
+           ACCEPT SS-BUSCA-NOME.
+           IF COB-CRT-STATUS = COB-SCR-ESC OR WS-PARC-NOME = SPACES
+               GO PESQUISA-NOME-FIM
+           END-IF
+           MOVE ZEROS TO WS-LEN-BUSCA.
+           INSPECT WS-PARC-NOME TALLYING WS-LEN-BUSCA
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+           MOVE "N" TO WS-FIM-LISTA WS-ACHOU-ALGUM.
+           DISPLAY SS-CLS.
+           DISPLAY SS-LISTA-CAB.
+           MOVE 5 TO WS-LIN-ATUAL.
+           MOVE LOW-VALUES TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   MOVE "Y" TO WS-FIM-LISTA
+           END-START.
+       PESQUISA-NOME-LOOP.
+           IF WS-FIM-LISTA = "Y"
+               GO PESQUISA-NOME-VERIFICA
+           END-IF
+           READ FILE1 NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-FIM-LISTA
+                   GO PESQUISA-NOME-LOOP
+           END-READ
+           MOVE "N" TO WS-ACHOU-NOME.
+           PERFORM VARYING WS-POS FROM 1 BY 1
+                   UNTIL WS-POS > (41 - WS-LEN-BUSCA)
+                      OR WS-ACHOU-NOME = "S"
+               IF FS-NOME (WS-POS:WS-LEN-BUSCA) =
+                       WS-PARC-NOME (1:WS-LEN-BUSCA)
+                   MOVE "S" TO WS-ACHOU-NOME
+               END-IF
+           END-PERFORM.
+           IF WS-ACHOU-NOME = "S"
+               MOVE "S" TO WS-ACHOU-ALGUM
+               DISPLAY SS-LISTA-ITEM
+               ADD 1 TO WS-LIN-ATUAL
+               IF WS-LIN-ATUAL >= WS-NUML
+                   MOVE "PRESSIONE ENTER (ESC ENCERRA)" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+                   IF COB-CRT-STATUS = COB-SCR-ESC
+                       MOVE "Y" TO WS-FIM-LISTA
+                       GO PESQUISA-NOME-LOOP
+                   END-IF
+                   DISPLAY SS-CLS
+                   DISPLAY SS-LISTA-CAB
+                   MOVE 5 TO WS-LIN-ATUAL
+               END-IF
+           END-IF
+           GO PESQUISA-NOME-LOOP.
+       PESQUISA-NOME-VERIFICA.
+           IF WS-ACHOU-ALGUM = "N"
+               MOVE "NENHUM CLIENTE ENCONTRADO" TO WS-MSGERRO
+               PERFORM MOSTRA-ERRO
+           END-IF.
+       PESQUISA-NOME-FIM.
+
       * -----------------------------------
        ALTERA.
            MOVE "ALTERAÇÃO" TO WS-OP.
@@ -179,6 +434,13 @@
                GO TO ALTERA-FIM
            END-IF
            IF FS-OK
+               MOVE FS-FONE     TO WS-ANTIGO-FONE
+               MOVE FS-NOME     TO WS-ANTIGO-NOME
+               MOVE FS-ENDERECO TO WS-ANTIGO-ENDERECO
+               MOVE FS-CPF      TO WS-ANTIGO-CPF
+               MOVE FS-CEP      TO WS-ANTIGO-CEP
+               MOVE FS-CIDADE   TO WS-ANTIGO-CIDADE
+               MOVE FS-UF       TO WS-ANTIGO-UF
                ACCEPT SS-DADOS
                IF COB-CRT-STATUS = COB-SCR-ESC
                    GO ALTERA-LOOP
@@ -186,13 +448,31 @@
            ELSE
                GO ALTERA-LOOP
             END-IF
+            PERFORM GRAVA-HISTORICO.
+       ALTERA-GRAVA.
             REWRITE FILE1-REC
                 INVALID KEY
-                    MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
-                    PERFORM MOSTRA-ERRO
+                    CONTINUE
                 NOT INVALID KEY
                     CONTINUE
             END-REWRITE.
+            IF FS-REGISTRO-BLOQUEADO
+                MOVE "N" TO WS-ERRO
+                MOVE "BLOQUEADO - TENTAR NOVAMENTE (S/N)?"
+                    TO WS-MSGERRO
+                ACCEPT SS-ERRO
+                IF E-SIM
+                    GO ALTERA-GRAVA
+                ELSE
+                    MOVE "ALTERAÇÃO NÃO GRAVADA" TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                END-IF
+            ELSE
+                IF NOT FS-OK
+                    MOVE "ERRO AO GRAVAR" TO WS-MSGERRO
+                    PERFORM MOSTRA-ERRO
+                END-IF
+            END-IF.
             GO ALTERA-LOOP.
        ALTERA-FIM.
            
@@ -217,11 +497,30 @@
            IF NOT E-SIM
                GO EXCLUI-FIM
            END-IF
+       EXCLUI-DELETE.
            DELETE FILE1
                INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   CONTINUE
+           END-DELETE.
+           IF FS-REGISTRO-BLOQUEADO
+               MOVE "N" TO WS-ERRO
+               MOVE "BLOQUEADO - TENTAR NOVAMENTE (S/N)?"
+                   TO WS-MSGERRO
+               ACCEPT SS-ERRO
+               IF E-SIM
+                   GO EXCLUI-DELETE
+               ELSE
+                   MOVE "EXCLUSÃO NÃO EFETUADA" TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               END-IF
+           ELSE
+               IF NOT FS-OK
                    MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                    PERFORM MOSTRA-ERRO
-           END-DELETE.
+               END-IF
+           END-IF.
        EXCLUI-FIM.
                 
       * -----------------------------------
@@ -231,14 +530,126 @@
            IF NOT COB-CRT-STATUS = COB-SCR-ESC
                READ FILE1
                    INVALID KEY
+                       CONTINUE
+               END-READ
+               IF FS-REGISTRO-BLOQUEADO
+                   MOVE "REGISTRO EM USO - TENTE NOVAMENTE"
+                       TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               ELSE
+                   IF NOT FS-OK
                        MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
                        PERFORM MOSTRA-ERRO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "99" TO FS-STAT
+           END-IF.
+       LE-CLIENTE-FIM.
+
+      * -----------------------------------
+      * LE CLIENTE PELA CHAVE ALTERNATIVA (CPF) E MOSTRA MENSAGEM
+      * SE CHAVE NÃO EXISTE
+       LE-CLIENTE-CPF.
+           ACCEPT SS-BUSCA-CPF.
+           IF NOT COB-CRT-STATUS = COB-SCR-ESC
+               READ FILE1 KEY IS FS-CPF
+                   INVALID KEY
+                       CONTINUE
                END-READ
+               IF FS-REGISTRO-BLOQUEADO
+                   MOVE "REGISTRO EM USO - TENTE NOVAMENTE"
+                       TO WS-MSGERRO
+                   PERFORM MOSTRA-ERRO
+               ELSE
+                   IF NOT FS-OK
+                       MOVE "CLIENTE NÃO ENCONTRADO" TO WS-MSGERRO
+                       PERFORM MOSTRA-ERRO
+                   END-IF
+               END-IF
            ELSE
-               MOVE 99 to FS-STAT
+               MOVE "99" TO FS-STAT
            END-IF.
-       LE-CLIENTE-FIM.           
-           
+       LE-CLIENTE-CPF-FIM.
+
+      * -----------------------------------
+      * VALIDA O DDD (2 PRIMEIROS DIGITOS) E A QUANTIDADE DE DIGITOS
+      * DO TELEFONE ANTES DA GRAVAÇÃO
+       VALIDA-TELEFONE.
+           MOVE "S" TO WS-FONE-VALIDO.
+           IF FS-FONE = ZEROS
+               MOVE "N" TO WS-FONE-VALIDO
+           ELSE
+               MOVE FS-FONE (1:2) TO WS-DDD
+               IF WS-DDD < "11" OR WS-DDD > "99"
+                   MOVE "N" TO WS-FONE-VALIDO
+               END-IF
+           END-IF.
+
+      * -----------------------------------
+      * VERIFICA SE JÁ EXISTE CLIENTE CADASTRADO COM O MESMO NOME
+      * (POSSÍVEL DUPLICIDADE SOB CHAVE DE TELEFONE DIFERENTE)
+       VERIFICA-DUPLICADO.
+           MOVE FS-FONE     TO WS-NOVO-FONE.
+           MOVE FS-NOME     TO WS-NOVO-NOME.
+           MOVE FS-ENDERECO TO WS-NOVO-ENDERECO.
+           MOVE FS-CPF      TO WS-NOVO-CPF.
+           MOVE FS-CEP      TO WS-NOVO-CEP.
+           MOVE FS-CIDADE   TO WS-NOVO-CIDADE.
+           MOVE FS-UF       TO WS-NOVO-UF.
+           MOVE "N" TO WS-DUPLICADO.
+           MOVE LOW-VALUES TO FS-KEY.
+           START FILE1 KEY IS NOT LESS THAN FS-KEY
+               INVALID KEY
+                   CONTINUE
+           END-START.
+       VERIFICA-DUPLICADO-LOOP.
+           READ FILE1 NEXT RECORD
+               AT END
+                   GO VERIFICA-DUPLICADO-FIM
+               NOT AT END
+                   IF FS-NOME = WS-NOVO-NOME
+                       MOVE "S" TO WS-DUPLICADO
+                       GO VERIFICA-DUPLICADO-FIM
+                   END-IF
+           END-READ.
+           GO VERIFICA-DUPLICADO-LOOP.
+       VERIFICA-DUPLICADO-FIM.
+           MOVE WS-NOVO-FONE     TO FS-FONE.
+           MOVE WS-NOVO-NOME     TO FS-NOME.
+           MOVE WS-NOVO-ENDERECO TO FS-ENDERECO.
+           MOVE WS-NOVO-CPF      TO FS-CPF.
+           MOVE WS-NOVO-CEP      TO FS-CEP.
+           MOVE WS-NOVO-CIDADE   TO FS-CIDADE.
+           MOVE WS-NOVO-UF       TO FS-UF.
+
+      * -----------------------------------
+      * GRAVA NO HISTÓRICO O VALOR ANTIGO DO REGISTRO ANTES DA
+      * ALTERAÇÃO, COM DATA, PARA CONSULTA FUTURA
+       GRAVA-HISTORICO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+           MOVE DS-ANO TO LH-ANO.
+           MOVE DS-MES TO LH-MES.
+           MOVE DS-DIA TO LH-DIA.
+           MOVE DS-DIA TO WS-DE-DIA.
+           MOVE DS-MES TO WS-DE-MES.
+           MOVE DS-ANO TO WS-DE-ANO.
+           CALL "Meses" USING WS-DATA-ENTRADA LH-DATA-EXTENSO.
+           MOVE WS-ANTIGO-FONE     TO LH-FONE.
+           MOVE WS-ANTIGO-NOME     TO LH-NOME.
+           MOVE WS-ANTIGO-ENDERECO TO LH-ENDERECO.
+           MOVE WS-ANTIGO-CPF      TO LH-CPF.
+           MOVE WS-ANTIGO-CEP      TO LH-CEP.
+           MOVE WS-ANTIGO-CIDADE   TO LH-CIDADE.
+           MOVE WS-ANTIGO-UF       TO LH-UF.
+           OPEN EXTEND HISTORICO.
+           IF FS-STAT-HIST NOT = "00"
+               OPEN OUTPUT HISTORICO
+           END-IF
+           MOVE LINHA-HIST-DET TO LINHA-HIST.
+           WRITE LINHA-HIST.
+           CLOSE HISTORICO.
+
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SAÍDA
        ABRIR-ARQUIVOS.
