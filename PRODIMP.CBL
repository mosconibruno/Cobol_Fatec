@@ -0,0 +1,231 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PRODIMP.
+
+       ENVIRONMENT DIVISION.
+       SPECIAL-NAMES.        DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PRODUTOS ASSIGN TO DISK
+              ORGANIZATION INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS CODIGO
+              FILE STATUS ARQST.
+
+              SELECT ARQ-FORNEC ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST3.
+
+              SELECT RELATORIO ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST2.
+
+              SELECT ARQ-CKPT ASSIGN TO DISK
+              ORGANIZATION LINE SEQUENTIAL
+              FILE STATUS ARQST4.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRODUTOS LABEL RECORD STANDARD
+                DATA RECORD IS REG-PROD
+                VALUE OF FILE-ID IS "PRODUTOS.DAT".
+          01 REG-PROD.
+                02 CODIGO         PIC 9(13).
+                02 NOME           PIC X(30).
+                02 QTDADE         PIC 9(04).
+                02 UNITARIO       PIC 9(05)V99.
+                02 TOTAL          PIC 9(06)V99.
+                02 DATA-CAD.
+                   03 DATA-CAD-ANO PIC 9(04).
+                   03 DATA-CAD-MES PIC 9(02).
+                   03 DATA-CAD-DIA PIC 9(02).
+                02 FORNECEDOR     PIC 9(04).
+                02 UNID-MEDIDA    PIC X(03).
+                02 PONTO-PEDIDO   PIC 9(04).
+                02 ESTOQUE-MAX    PIC 9(04).
+
+       FD ARQ-FORNEC LABEL RECORD STANDARD
+                DATA RECORD IS REG-FORNEC
+                VALUE OF FILE-ID IS "FORNECED.TXT".
+          01 REG-FORNEC.
+                02 CODIGO-F       PIC 9(13).
+                02 NOME-F         PIC X(30).
+                02 QTDADE-F       PIC 9(04).
+                02 UNITARIO-F     PIC 9(05)V99.
+
+       FD RELATORIO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-REL
+                VALUE OF FILE-ID IS "IMPORT.TXT".
+          01 LINHA-REL             PIC X(80).
+
+       FD ARQ-CKPT LABEL RECORD STANDARD
+                DATA RECORD IS REG-CKPT
+                VALUE OF FILE-ID IS "IMPCKPT.DAT".
+          01 REG-CKPT.
+                02 CKPT-ULT-CODIGO PIC 9(13).
+
+       WORKING-STORAGE SECTION.
+          01 ARQST                  PIC X(02).
+          01 ARQST2                 PIC X(02).
+          01 ARQST3                 PIC X(02).
+          01 ARQST4                 PIC X(02).
+          01 WS-FIM                 PIC X(01) VALUE "N".
+          01 WS-QTD-MINIMA          PIC 9(04) VALUE 10.
+          01 WS-CONT-ACEITOS        PIC 9(04) VALUE ZEROS.
+          01 WS-CONT-REJEIT         PIC 9(04) VALUE ZEROS.
+          01 WS-CONT-PULADOS        PIC 9(04) VALUE ZEROS.
+          01 WS-MOTIVO              PIC X(30).
+          01 WS-CKPT-CODIGO         PIC 9(13) VALUE ZEROS.
+          01 WS-RETOMANDO           PIC X(01) VALUE "N".
+              88 RETOMANDO-IMPORT   VALUE "S".
+          01 DATA-SIS.
+                02 ANO              PIC 9(04).
+                02 MES              PIC 9(02).
+                02 DIA              PIC 9(02).
+          01 LINHA-DET.
+                02 LD-CODIGO        PIC Z(12)9.
+                02 FILLER           PIC X(02) VALUE SPACES.
+                02 LD-NOME          PIC X(30).
+                02 FILLER           PIC X(02) VALUE SPACES.
+                02 LD-SITUACAO      PIC X(10).
+                02 FILLER           PIC X(01) VALUE SPACES.
+                02 LD-MOTIVO        PIC X(30).
+          01 LINHA-RESUMO1.
+                02 FILLER           PIC X(20) VALUE
+                   "REGISTROS ACEITOS: ".
+                02 LR-ACEITOS       PIC ZZZ9.
+          01 LINHA-RESUMO2.
+                02 FILLER           PIC X(23) VALUE
+                   "REGISTROS REJEITADOS: ".
+                02 LR-REJEIT        PIC ZZZ9.
+          01 LINHA-RESUMO3.
+                02 FILLER           PIC X(33) VALUE
+                   "REGISTROS PULADOS (CHECKPOINT): ".
+                02 LR-PULADOS       PIC ZZZ9.
+
+       PROCEDURE DIVISION.
+       INICIO.
+              MOVE FUNCTION CURRENT-DATE TO DATA-SIS.
+              PERFORM ABRE-ARQ.
+              PERFORM IMPORTA-LINHA UNTIL WS-FIM = "S".
+              PERFORM FINALIZA.
+
+       ABRE-ARQ.
+              OPEN I-O PRODUTOS.
+              IF ARQST NOT = "00"
+                 OPEN OUTPUT PRODUTOS
+                 CLOSE PRODUTOS
+                 OPEN I-O PRODUTOS.
+              OPEN INPUT ARQ-FORNEC.
+              OPEN OUTPUT RELATORIO.
+              PERFORM LE-CHECKPOINT.
+
+       LE-CHECKPOINT.
+              OPEN INPUT ARQ-CKPT.
+              IF ARQST4 = "00"
+                 READ ARQ-CKPT
+                    NOT AT END
+                       MOVE CKPT-ULT-CODIGO TO WS-CKPT-CODIGO
+                 END-READ
+                 CLOSE ARQ-CKPT
+              ELSE
+                 MOVE ZEROS TO WS-CKPT-CODIGO.
+              IF WS-CKPT-CODIGO NOT = ZEROS
+                 MOVE "S" TO WS-RETOMANDO
+                 DISPLAY "RETOMANDO IMPORTACAO APOS CODIGO "
+                         WS-CKPT-CODIGO.
+
+       GRAVA-CHECKPOINT.
+              OPEN OUTPUT ARQ-CKPT.
+              MOVE CODIGO-F TO CKPT-ULT-CODIGO.
+              WRITE REG-CKPT.
+              CLOSE ARQ-CKPT.
+
+       LIMPA-CHECKPOINT.
+              OPEN OUTPUT ARQ-CKPT.
+              MOVE ZEROS TO CKPT-ULT-CODIGO.
+              WRITE REG-CKPT.
+              CLOSE ARQ-CKPT.
+
+       IMPORTA-LINHA.
+              READ ARQ-FORNEC
+                 AT END
+                    MOVE "S" TO WS-FIM
+                 NOT AT END
+                    IF RETOMANDO-IMPORT
+                       IF CODIGO-F = WS-CKPT-CODIGO
+                          MOVE "N" TO WS-RETOMANDO
+                       ELSE
+                          ADD 1 TO WS-CONT-PULADOS
+                       END-IF
+                    ELSE
+                       PERFORM VALIDA-E-GRAVA
+                    END-IF
+              END-READ.
+
+       VALIDA-E-GRAVA.
+              MOVE SPACES TO WS-MOTIVO.
+              MOVE CODIGO-F TO LD-CODIGO.
+              MOVE NOME-F   TO LD-NOME.
+              IF CODIGO-F = ZEROS
+                 MOVE "CODIGO INVALIDO" TO WS-MOTIVO
+              ELSE IF NOME-F = SPACES
+                 MOVE "NOME EM BRANCO" TO WS-MOTIVO
+              ELSE IF QTDADE-F < WS-QTD-MINIMA
+                 MOVE "QTDADE MINIMA = 10" TO WS-MOTIVO
+              ELSE IF UNITARIO-F = ZEROS
+                 MOVE "CUSTO INVALIDO" TO WS-MOTIVO
+              ELSE
+                 MOVE CODIGO-F TO CODIGO
+                 READ PRODUTOS
+                    NOT INVALID KEY
+                       MOVE "JA CADASTRADO" TO WS-MOTIVO
+                 END-READ
+              END-IF.
+              IF WS-MOTIVO NOT = SPACES
+                 MOVE "REJEITADO" TO LD-SITUACAO
+                 MOVE WS-MOTIVO   TO LD-MOTIVO
+                 ADD 1 TO WS-CONT-REJEIT
+              ELSE
+                 MOVE CODIGO-F   TO CODIGO
+                 MOVE NOME-F     TO NOME
+                 MOVE QTDADE-F   TO QTDADE
+                 MOVE UNITARIO-F TO UNITARIO
+                 COMPUTE TOTAL = QTDADE * UNITARIO
+                 MOVE DATA-SIS   TO DATA-CAD
+                 MOVE ZEROS      TO FORNECEDOR
+                 MOVE SPACES     TO UNID-MEDIDA
+                 MOVE ZEROS      TO PONTO-PEDIDO
+                 MOVE ZEROS      TO ESTOQUE-MAX
+                 WRITE REG-PROD
+                    INVALID KEY
+                       MOVE "REJEITADO" TO LD-SITUACAO
+                       MOVE "ERRO DE GRAVACAO" TO LD-MOTIVO
+                       ADD 1 TO WS-CONT-REJEIT
+                    NOT INVALID KEY
+                       MOVE "ACEITO" TO LD-SITUACAO
+                       MOVE SPACES TO LD-MOTIVO
+                       ADD 1 TO WS-CONT-ACEITOS
+                       PERFORM GRAVA-CHECKPOINT
+                 END-WRITE.
+              MOVE LINHA-DET TO LINHA-REL.
+              WRITE LINHA-REL.
+
+       FINALIZA.
+              MOVE WS-CONT-ACEITOS TO LR-ACEITOS.
+              MOVE LINHA-RESUMO1 TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE WS-CONT-REJEIT TO LR-REJEIT.
+              MOVE LINHA-RESUMO2 TO LINHA-REL.
+              WRITE LINHA-REL.
+              MOVE WS-CONT-PULADOS TO LR-PULADOS.
+              MOVE LINHA-RESUMO3 TO LINHA-REL.
+              WRITE LINHA-REL.
+              PERFORM LIMPA-CHECKPOINT.
+              DISPLAY "IMPORTACAO CONCLUIDA - RELATORIO: IMPORT.TXT".
+              DISPLAY "ACEITOS: " WS-CONT-ACEITOS
+                      " REJEITADOS: " WS-CONT-REJEIT
+                      " PULADOS: " WS-CONT-PULADOS.
+              CLOSE PRODUTOS.
+              CLOSE ARQ-FORNEC.
+              CLOSE RELATORIO.
+              STOP RUN.
