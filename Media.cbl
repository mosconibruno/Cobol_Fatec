@@ -5,32 +5,55 @@
       *special-names.
       *    decimal-point is comma.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS ARQST-HIST.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD HISTORICO LABEL RECORD STANDARD
+                DATA RECORD IS LINHA-HIST
+                VALUE OF FILE-ID IS "MEDIAS.TXT".
+          01 LINHA-HIST PIC X(80).
 
        WORKING-STORAGE SECTION.
 
+       01 ARQST-HIST      PIC X(02).
+
        01 DADOS.
-           02 WNota1      PIC  9(02)v9.
-           02 WNota2      PIC  9(02)V9.
-           02 WMedia      PIC  9(02)v9.
+           02 WNOTAS      OCCURS 10 TIMES PIC 9(02)V9.
+           02 WMEDIA      PIC  9(02)v9.
+           88 MEDIA-CONCEITO-A VALUE 9.0 THRU 10.0.
+           88 MEDIA-CONCEITO-B VALUE 7.0 THRU 8.9.
+           88 MEDIA-CONCEITO-C VALUE 6.0 THRU 6.9.
+           88 MEDIA-CONCEITO-D VALUE 5.0 THRU 5.9.
+           88 MEDIA-CONCEITO-F VALUE 0.0 THRU 4.9.
+           02 WQTD-NOTAS  PIC  9(02) VALUE ZEROS.
+           02 WI          PIC  9(02) VALUE ZEROS.
+           02 WSOMA       PIC  9(04)V9 VALUE ZEROS.
 
        01 EDITADAS.
-           02 WNota1-E      PIC  99.9.
-           02 WNota2-E      PIC  99.9.
-           02 WMedia-E      PIC  99.9.
-          
+           02 WNOTA-E       PIC  99.9.
+           02 WMEDIA-E      PIC  99.9.
+
+       01 RESULTADO.
+           02 WSITUACAO     PIC X(09) VALUE SPACES.
+           02 WCONCEITO     PIC X(01) VALUE SPACE.
+
        01 MENSAGEMS-DE-TELA.
            02 MENSA1            PIC X(50) VALUE
-                "DIGITE A NOTA1".
+                "DIGITE A NOTA".
            02 MENSA2            PIC X(50) VALUE
-                "DIGITE A NOTA2".
+                "QUANTAS NOTAS (1 A 10)?".
            02 MENSA3            PIC X(30) VALUE
                 "F I M  D O  P R O G R A M A".
            02 MENSA4            PIC X(30) VALUE SPACE.
 
        01 DATA-DO-SISTEMA.
            02 ANO               PIC 9(02) VALUE ZEROS.
-           02 MES               PIC 9(02) VALUE ZEROS.
+           02 MES                PIC 9(02) VALUE ZEROS.
            02 DIA               PIC 9(02) VALUE ZEROS.
 
        SCREEN SECTION.
@@ -40,10 +63,11 @@
            02 LINE 02 COLUMN 11 PIC 9(02)  USING ANO.
            02 LINE 02 COLUMN 28 VALUE
                 "Cálcula da Média das Notas".
-           02 LINE 08 COLUMN 15 VALUE "Nota 1:".
-           02 LINE 10 COLUMN 15 VALUE "Nota 2:".
+           02 LINE 06 COLUMN 15 VALUE "Qtd. Notas:".
            02 LINE 12 COLUMN 15 VALUE "Média :".
- 
+           02 LINE 14 COLUMN 15 VALUE "Situação:".
+           02 LINE 16 COLUMN 15 VALUE "Conceito:".
+
        PROCEDURE DIVISION.
 
        Inicio.
@@ -51,22 +75,65 @@
            DISPLAY ERASE       AT    0101.
            DISPLAY TELA01      AT    0101.
            MOVE    ZEROS       TO    DADOS.
-      
+
        Entrada.
-           DISPLAY MENSA1 AT 2030.
-           ACCEPT WNOTA1-E AT 0823.
-           DISPLAY MENSA2 AT 2030.
-           ACCEPT WNOTA2-E AT 1023.
-           DISPLAY MENSA4 AT 2030.
+           DISPLAY MENSA2 AT 0630.
+           ACCEPT WQTD-NOTAS AT 0627.
+           IF WQTD-NOTAS = ZEROS OR WQTD-NOTAS > 10
+              DISPLAY "QUANTIDADE INVALIDA (1 A 10)" AT 2030
+              GO TO Entrada.
+           PERFORM Recebe-Nota VARYING WI FROM 1 BY 1
+                   UNTIL WI > WQTD-NOTAS.
+           GO TO Calcula.
+
+       Recebe-Nota.
+           DISPLAY MENSA1 AT 0830.
+           DISPLAY WI     AT 0845.
+           ACCEPT WNOTA-E AT 0850.
+           MOVE WNOTA-E TO WNOTAS (WI).
 
        Calcula.
-           MOVE WNOTA1-E TO WNOTA1.
-           MOVE WNOTA2-E TO WNOTA2.           
-           compute WMEDIA = (WNOTA1 + WNOTA2) / 2.
+           MOVE ZEROS TO WSOMA.
+           PERFORM Soma-Nota VARYING WI FROM 1 BY 1
+                   UNTIL WI > WQTD-NOTAS.
+           COMPUTE WMEDIA = WSOMA / WQTD-NOTAS.
            MOVE WMEDIA TO WMEDIA-E.
            DISPLAY WMEDIA-E AT 1223.
+           PERFORM Classifica.
+           PERFORM Grava-Historico.
+           GO TO Finaliza.
+
+       Soma-Nota.
+           ADD WNOTAS (WI) TO WSOMA.
+
+       Classifica.
+           IF WMEDIA >= 6.0
+              MOVE "APROVADO"  TO WSITUACAO
+           ELSE
+              MOVE "REPROVADO" TO WSITUACAO
+           END-IF.
+           EVALUATE TRUE
+               WHEN MEDIA-CONCEITO-A MOVE "A" TO WCONCEITO
+               WHEN MEDIA-CONCEITO-B MOVE "B" TO WCONCEITO
+               WHEN MEDIA-CONCEITO-C MOVE "C" TO WCONCEITO
+               WHEN MEDIA-CONCEITO-D MOVE "D" TO WCONCEITO
+               WHEN MEDIA-CONCEITO-F MOVE "F" TO WCONCEITO
+           END-EVALUATE.
+           DISPLAY WSITUACAO AT 1425.
+           DISPLAY WCONCEITO AT 1625.
+
+       Grava-Historico.
+           OPEN EXTEND HISTORICO.
+           IF ARQST-HIST = "05" OR ARQST-HIST = "35"
+              OPEN OUTPUT HISTORICO.
+           STRING DIA "/" MES "/" ANO " - NOTAS: " WQTD-NOTAS
+                  " MEDIA: " WMEDIA-E " SITUACAO: " WSITUACAO
+                  " CONCEITO: " WCONCEITO
+                  DELIMITED BY SIZE INTO LINHA-HIST.
+           WRITE LINHA-HIST.
+           CLOSE HISTORICO.
 
        Finaliza.
            DISPLAY MENSA3 AT 1830.
            stop " ".
-           Stop Run.
\ No newline at end of file
+           Stop Run.
